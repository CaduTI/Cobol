@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author:
+      * Date:08/08/2026
+      * Purpose:ROTINA COMPARTILHADA QUE DETECTA O FORMATO E O
+      *         SEPARADOR USADOS EM UMA DATA TEXTO (DD?MM?AAAA,
+      *         MM?DD?AAAA OU AAAA?MM?DD, ACEITANDO '/', '-' OU '.')
+      *         E NORMALIZA A DATA PARA DD-MM-AAAA.
+      * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - Passa a detectar tambem os formatos MM/DD/AAAA
+      *                e AAAA-MM-DD (separador na posicao 5, ano na
+      *                frente) e reordenar para DD-MM-AAAA, em vez de
+      *                assumir sempre DD?MM?AAAA pela posicao 3. Um
+      *                valor MM/DD/AAAA e reconhecido quando a primeira
+      *                dupla nao pode ser dia (<= 12) e a segunda pode
+      *                (> 12); com as duas duplas <= 12 o formato e
+      *                ambiguo e mantem a convencao DD-MM-AAAA ja usada
+      *                pelo restante da suite.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATESEP.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-PARTE1-TMP           PIC 9(02) VALUES ZEROS.
+       77 WS-PARTE2-TMP           PIC 9(02) VALUES ZEROS.
+       77 WS-DIA-TMP              PIC 9(02) VALUES ZEROS.
+       77 WS-MES-TMP              PIC 9(02) VALUES ZEROS.
+       77 WS-ANO-TMP              PIC 9(04) VALUES ZEROS.
+       LINKAGE SECTION.
+       01 LK-DATA                 PIC X(10).
+       01 LK-SEPARADOR-DETECTADO  PIC X(01).
+       PROCEDURE DIVISION USING LK-DATA LK-SEPARADOR-DETECTADO.
+       MAIN-PROCEDURE.
+           IF LK-DATA (5:1) NUMERIC
+               PERFORM TRATA-FORMATO-DIA-MES-ANO
+           ELSE
+               PERFORM TRATA-FORMATO-ANO-MES-DIA
+           END-IF
+           GOBACK.
+
+       TRATA-FORMATO-DIA-MES-ANO.
+           MOVE LK-DATA (3:1) TO LK-SEPARADOR-DETECTADO
+           MOVE LK-DATA (1:2) TO WS-PARTE1-TMP
+           MOVE LK-DATA (4:2) TO WS-PARTE2-TMP
+           MOVE LK-DATA (7:4) TO WS-ANO-TMP
+           IF WS-PARTE1-TMP > 12 OR WS-PARTE2-TMP NOT > 12
+               MOVE WS-PARTE1-TMP TO WS-DIA-TMP
+               MOVE WS-PARTE2-TMP TO WS-MES-TMP
+           ELSE
+               MOVE WS-PARTE2-TMP TO WS-DIA-TMP
+               MOVE WS-PARTE1-TMP TO WS-MES-TMP
+           END-IF
+           STRING WS-DIA-TMP '-' WS-MES-TMP '-' WS-ANO-TMP
+               DELIMITED BY SIZE INTO LK-DATA.
+
+       TRATA-FORMATO-ANO-MES-DIA.
+           MOVE LK-DATA (5:1) TO LK-SEPARADOR-DETECTADO
+           MOVE LK-DATA (1:4) TO WS-ANO-TMP
+           MOVE LK-DATA (6:2) TO WS-MES-TMP
+           MOVE LK-DATA (9:2) TO WS-DIA-TMP
+           STRING WS-DIA-TMP '-' WS-MES-TMP '-' WS-ANO-TMP
+               DELIMITED BY SIZE INTO LK-DATA.
+       END PROGRAM DATESEP.
