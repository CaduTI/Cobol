@@ -3,48 +3,162 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - Alem do nome do dia, consulta o arquivo de
+      *                feriados (HOLIDAY) e acende um indicador de dia
+      *                util, usado pelo agendador de batch.
+      *   08/08/2026 - O calculo de dia da semana/dia util foi movido
+      *                para a rotina compartilhada DAYCHECK, chamada
+      *                por todos os jobs noturnos da suite.
+      *   08/08/2026 - O texto livre digitado pelo operador passa a ser
+      *                gravado, com data/hora, no arquivo de recados de
+      *                turno OPNOTES em vez de apenas exibido na tela.
+      *   08/08/2026 - Programa vira o menu principal do atendimento,
+      *                chamando SetCommand e StringInst como
+      *                subprogramas em vez de exigir que o atendente
+      *                saiba qual executavel rodar para cada tarefa.
+      *   08/08/2026 - Mensagem de conta nao encontrada passa a usar o
+      *                codigo e o texto padrao da rotina compartilhada
+      *                ERRMSG (copybook ERRTAB) em vez de texto solto
+      *                no DISPLAY.
+      *   08/08/2026 - GRAVA-RECADO-OPERADOR agora fecha o OPNOTES
+      *                antes do OPEN OUTPUT de contingencia, igual ao
+      *                padrao ja usado nos demais arquivos OPEN
+      *                EXTEND/fallback da suite.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BasicCommands.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPNOTES-FILE ASSIGN TO "OPNOTES"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-OPNOTES.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CM-CONTA
+               FILE STATUS WS-FS-CUSTMAST.
        DATA DIVISION.
        FILE SECTION.
+       FD  OPNOTES-FILE.
+       01 OPNOTES-LINE            PIC X(80).
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
        WORKING-STORAGE SECTION.
        77 WS-RETURN               PIC X(20) VALUE SPACES.
        01 WS-AUX.
           05 WS-DAY               PIC 9(001) VALUES ZEROS.
           05 WS-DATA              PIC 9(008) VALUES ZEROS.
-          05 WS-DAYNAME           PIC X(007) VALUES ZEROS.
+          05 WS-DAYNAME           PIC X(009) VALUES ZEROS.
+       77 WS-DIA-UTIL             PIC X(01) VALUES 'S'.
+       88 WS-EH-DIA-UTIL          VALUE 'S'.
+       77 WS-FS-OPNOTES           PIC X(02) VALUES '00'.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATA           PIC 9(08) VALUES ZEROS.
+          05 WS-TS-HORA           PIC 9(08) VALUES ZEROS.
+       77 WS-FS-CUSTMAST          PIC X(02) VALUES '00'.
+       88 WS-FS-CUSTMAST-OK       VALUE '00'.
+       77 WS-CONTA-CONSULTA       PIC 9(08) VALUES ZEROS.
+       77 WS-OPCAO-MENU           PIC 9(01) VALUES ZEROS.
+       77 WS-MODO-SETCOMMAND      PIC X(20) VALUES SPACES.
+       77 WS-IDIOMA-EXIBICAO      PIC X(02) VALUES 'PT'.
+       COPY ERRTAB.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *     DISPLAY "O COMANDO DISPLAY SERVE PÁRA DAR UM PRINT NA TELA"
-      *     DISPLAY "SEMELHANTE AO PRINTF DO C E PRINT DO PYTHON"
-           DISPLAY "DIGITE ALGO PARA O TESTE DE 'ACCEPT':"
+           PERFORM UNTIL WS-OPCAO-MENU = 9
+               PERFORM EXIBE-MENU
+               ACCEPT WS-OPCAO-MENU
+               EVALUATE WS-OPCAO-MENU
+                   WHEN 1
+                       MOVE SPACES TO WS-MODO-SETCOMMAND
+                       CALL 'SetCommand' USING WS-MODO-SETCOMMAND
+                   WHEN 2
+                       PERFORM CONSULTA-CLIENTE
+                   WHEN 3
+                       MOVE 'REPORT' TO WS-MODO-SETCOMMAND
+                       CALL 'SetCommand' USING WS-MODO-SETCOMMAND
+                   WHEN 4
+                       PERFORM GRAVA-RECADO-TURNO
+                   WHEN 5
+                       PERFORM VERIFICA-DIA-UTIL
+                   WHEN 6
+                       CALL 'StringInst'
+                   WHEN 7
+                       PERFORM SELECIONA-IDIOMA
+                   WHEN 9
+                       DISPLAY 'ENCERRANDO O SISTEMA.'
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA.'
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       EXIBE-MENU.
+           DISPLAY ' '
+           DISPLAY '=========== MENU PRINCIPAL ==========='
+           DISPLAY '1 - PAGAR DIVIDA'
+           DISPLAY '2 - CONSULTAR CLIENTE'
+           DISPLAY '3 - RELATORIO DIARIO DE COBRANCA'
+           DISPLAY '4 - REGISTRAR RECADO DE TURNO'
+           DISPLAY '5 - VERIFICAR DIA UTIL'
+           DISPLAY '6 - CADASTRAR NOME (STRINGINST)'
+           DISPLAY '7 - ESCOLHER IDIOMA DO NOME DO DIA (ATUAL: '
+                   WS-IDIOMA-EXIBICAO ')'
+           DISPLAY '9 - SAIR'
+           DISPLAY 'DIGITE A OPCAO DESEJADA:'.
+
+       CONSULTA-CLIENTE.
+           DISPLAY 'INFORME A CONTA DO CLIENTE:'
+           ACCEPT WS-CONTA-CONSULTA
+           OPEN INPUT CUSTMAST-FILE
+           MOVE WS-CONTA-CONSULTA TO CM-CONTA
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   SET EC-CONTA-NAO-ENCONTRADA TO TRUE
+                   CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                   DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                           ': ' WS-CONTA-CONSULTA
+           END-READ
+           IF WS-FS-CUSTMAST-OK
+               DISPLAY 'NOME: ' CM-PRIMEIRO-NOME ' ' CM-SOBRENOME
+               DISPLAY 'SITUACAO: ' CM-ESTADO-PAGTO
+               DISPLAY 'SALDO DEVEDOR: ' CM-SALDO-DEVEDOR
+           END-IF
+           CLOSE CUSTMAST-FILE.
+
+       GRAVA-RECADO-TURNO.
+           DISPLAY "DIGITE O RECADO PARA O PROXIMO TURNO:"
            ACCEPT WS-RETURN
            DISPLAY 'WS-RETURN:' WS-RETURN ' ' 45 ' TEXTO'
-            ACCEPT WS-DAY FROM DAY-OF-WEEK
+           PERFORM GRAVA-RECADO-OPERADOR.
+
+       GRAVA-RECADO-OPERADOR.
+           ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-TS-HORA FROM TIME
+           OPEN EXTEND OPNOTES-FILE
+           IF NOT WS-FS-OPNOTES = '00'
+               CLOSE OPNOTES-FILE
+               OPEN OUTPUT OPNOTES-FILE
+           END-IF
+           STRING WS-TIMESTAMP ' - ' WS-RETURN
+               DELIMITED BY SIZE INTO OPNOTES-LINE
+           WRITE OPNOTES-LINE
+           CLOSE OPNOTES-FILE.
 
-            EVALUATE WS-DAY
-            WHEN 0
-               MOVE 'DOMINGO' to WS-DAYNAME
-               DISPLAY WS-DAYNAME
-            WHEN 1
-               MOVE 'SEGUNDA' to WS-DAYNAME
-               DISPLAY WS-DAYNAME
-            WHEN 2
-               MOVE 'TERÇA' to WS-DAYNAME
-               DISPLAY WS-DAYNAME
-            WHEN 3
-               MOVE 'QUARTA' to WS-DAYNAME
-               DISPLAY WS-DAYNAME
-            WHEN 4
-               MOVE 'QUINTA' to WS-DAYNAME
-               DISPLAY WS-DAYNAME
-            WHEN 5
-               MOVE 'SEXTA' to WS-DAYNAME
-               DISPLAY WS-DAYNAME
-            WHEN 6
-               MOVE 'SÁBADO' to WS-DAYNAME
-               DISPLAY WS-DAYNAME
+       VERIFICA-DIA-UTIL.
+           CALL 'DAYCHECK' USING WS-DAY WS-DAYNAME WS-DIA-UTIL
+                                  WS-IDIOMA-EXIBICAO
+           DISPLAY WS-DAYNAME
+           DISPLAY 'DIA UTIL PARA PROCESSAMENTO: ' WS-DIA-UTIL.
 
-            STOP RUN.
+       SELECIONA-IDIOMA.
+           DISPLAY 'IDIOMA ATUAL: ' WS-IDIOMA-EXIBICAO
+           DISPLAY 'DIGITE O NOVO IDIOMA (PT OU EN):'
+           ACCEPT WS-IDIOMA-EXIBICAO
+           IF WS-IDIOMA-EXIBICAO NOT = 'PT' AND
+              WS-IDIOMA-EXIBICAO NOT = 'EN'
+               DISPLAY 'IDIOMA INVALIDO. MANTENDO PT.'
+               MOVE 'PT' TO WS-IDIOMA-EXIBICAO
+           END-IF.
        END PROGRAM BasicCommands.
