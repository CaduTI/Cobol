@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:08/08/2026
+      * Purpose:RELATORIO DE RECONCILIACAO DO FIM DO DIA, REUNINDO OS
+      *         TOTAIS DE CONTROLE (CTLTOT) GRAVADOS POR SOMA,
+      *         SETCOMMAND E PERFORMCOMMAND EM UM UNICO DOCUMENTO DE
+      *         ASSINATURA PARA O SUPERVISOR DE TURNO.
+      * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - ACUMULA-TOTAIS-CTLTOT passa a somar so os
+      *                registros com a data de hoje; o CTLTOT e um
+      *                arquivo cumulativo (DISP=MOD) que nunca e
+      *                zerado entre execucoes, entao sem o filtro a
+      *                reconciliacao "do dia" somava o historico
+      *                inteiro da suite.
+      *   08/08/2026 - ACUMULA-TOTAIS-CTLTOT passa a considerar so o
+      *                registro CT-ORIGEM-SETCOMMAND mais recente do
+      *                dia (maior CT-HORA-MOVIMENTO) em vez de somar
+      *                todos; o RELATOR pode ser reexecutado varias
+      *                vezes no mesmo dia pelo menu do BasicCommands,
+      *                e cada execucao grava um novo registro com o
+      *                total do dia inteiro, entao somar todos inflava
+      *                a reconciliacao a cada reexecucao.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONDIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLTOT-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-FS-CTLTOT.
+           SELECT RECON-RPT-FILE ASSIGN TO "RECON-RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-RPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTLTOT-FILE.
+           COPY CTLTOT.
+       FD  RECON-RPT-FILE.
+       01 RPT-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CTLTOT             PIC X(02) VALUES '00'.
+           88 WS-FS-CTLTOT-OK      VALUE '00'.
+           88 WS-FS-EOF            VALUE '10'.
+       77 WS-FS-RPT                PIC X(02) VALUES '00'.
+       77 WS-QTDE-SOMA             PIC 9(07) VALUES ZEROS.
+       77 WS-VALOR-SOMA            PIC S9(9)V99 VALUES ZEROS.
+       77 WS-QTDE-COBRANCA         PIC 9(07) VALUES ZEROS.
+       77 WS-VALOR-COBRANCA        PIC S9(9)V99 VALUES ZEROS.
+       77 WS-HORA-COBRANCA-ULT     PIC 9(08) VALUES ZEROS.
+       77 WS-QTDE-STEPS            PIC 9(07) VALUES ZEROS.
+       77 WS-DATA-HOJE             PIC 9(08) VALUES ZEROS.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN INPUT CTLTOT-FILE
+           IF NOT WS-FS-CTLTOT-OK
+               DISPLAY 'ARQUIVO CTLTOT NAO ENCONTRADO. '
+                       'NADA A RECONCILIAR HOJE.'
+           ELSE
+               PERFORM ACUMULA-TOTAIS-CTLTOT
+               CLOSE CTLTOT-FILE
+               PERFORM GERA-RELATORIO-RECONCILIACAO
+           END-IF
+           STOP RUN.
+
+       ACUMULA-TOTAIS-CTLTOT.
+           PERFORM UNTIL WS-FS-EOF
+               READ CTLTOT-FILE
+                   AT END
+                       SET WS-FS-EOF TO TRUE
+               END-READ
+               IF NOT WS-FS-EOF AND CT-DATA-MOVIMENTO = WS-DATA-HOJE
+                   EVALUATE TRUE
+                       WHEN CT-ORIGEM-SOMA
+                           ADD CT-QUANTIDADE TO WS-QTDE-SOMA
+                           ADD CT-VALOR-TOTAL TO WS-VALOR-SOMA
+                       WHEN CT-ORIGEM-SETCOMMAND
+                           IF CT-HORA-MOVIMENTO >= WS-HORA-COBRANCA-ULT
+                               MOVE CT-HORA-MOVIMENTO TO
+                                    WS-HORA-COBRANCA-ULT
+                               MOVE CT-QUANTIDADE TO WS-QTDE-COBRANCA
+                               MOVE CT-VALOR-TOTAL TO WS-VALOR-COBRANCA
+                           END-IF
+                       WHEN CT-ORIGEM-PERFORMCMD
+                           ADD CT-QUANTIDADE TO WS-QTDE-STEPS
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+       GERA-RELATORIO-RECONCILIACAO.
+           OPEN OUTPUT RECON-RPT-FILE
+           MOVE SPACES TO RPT-LINE
+           STRING 'RECONCILIACAO DO FIM DO DIA - SUITE DE COBRANCA'
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ALL '-' TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'SOMA - LANCAMENTOS: ' WS-QTDE-SOMA
+                  '  TOTAL: ' WS-VALOR-SOMA
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'SETCOMMAND - COBRANCAS: ' WS-QTDE-COBRANCA
+                  '  TOTAL COBRADO: ' WS-VALOR-COBRANCA
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'PERFORMCOMMAND - STEPS CONCLUIDOS: ' WS-QTDE-STEPS
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'ASSINATURA DO SUPERVISOR DE TURNO: ____________'
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE RECON-RPT-FILE.
+       END PROGRAM RECONDIA.
