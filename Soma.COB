@@ -3,22 +3,77 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - Os valores somados deixam de ser literais fixos
+      *                e passam a ser digitados pelo operador, para
+      *                que a rotina sirva para somar dois valores
+      *                quaisquer.
+      *   08/08/2026 - Os campos passam a ter precisao de moeda
+      *                (S9(7)V99, no mesmo padrao do CUSTMAST) e o
+      *                COMPUTE ganha a clausula ROUNDED.
+      *   08/08/2026 - O COMPUTE ganha ON SIZE ERROR para avisar se o
+      *                resultado estourar o tamanho do campo WS-N3.
+      *   08/08/2026 - Mensagem de overflow passa a usar o codigo e o
+      *                texto padrao da rotina compartilhada ERRMSG
+      *                (copybook ERRTAB) em vez de texto solto no
+      *                DISPLAY.
+      *   08/08/2026 - Cada soma bem-sucedida grava um total de
+      *                controle no arquivo CTLTOT, para entrar no
+      *                relatorio de reconciliacao do fim do dia
+      *                (RECONDIA) junto com os totais dos demais
+      *                programas da suite.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "Soma".
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTLTOT-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-FS-CTLTOT.
        DATA DIVISION.
        FILE SECTION.
+       FD  CTLTOT-FILE.
+           COPY CTLTOT.
        WORKING-STORAGE SECTION.
-       77 WS-N1                 PIC  9(02)  VALUES ZEROS.
-       77 WS-N2                 PIC  9(02)  VALUES ZEROS.
-       77 WS-N3                 PIC  Z(03)  VALUES ZEROS.
+       77 WS-N1                 PIC  S9(7)V99  VALUES ZEROS.
+       77 WS-N2                 PIC  S9(7)V99  VALUES ZEROS.
+       77 WS-N3                 PIC  S9(7)V99  VALUES ZEROS.
+       77 WS-FS-CTLTOT          PIC X(02) VALUES '00'.
+           88 WS-FS-CTLTOT-OK   VALUE '00'.
+       COPY ERRTAB.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            MOVE 5 TO WS-N1
-            MOVE 3 TO WS-N2
+            DISPLAY "DIGITE O PRIMEIRO VALOR:"
+            ACCEPT WS-N1
+            DISPLAY "DIGITE O SEGUNDO VALOR:"
+            ACCEPT WS-N2
 
-            COMPUTE WS-N3 = WS-N1 + WS-N2
-            DISPLAY "O RESULTADO EH:" WS-N3
+            COMPUTE WS-N3 ROUNDED = WS-N1 + WS-N2
+                ON SIZE ERROR
+                    SET EC-RESULTADO-OVERFLOW TO TRUE
+                    CALL "ERRMSG" USING EC-CODIGO-ERRO EC-MENSAGEM
+                    DISPLAY "ERRO " EC-CODIGO-ERRO " - " EC-MENSAGEM
+                            ": WS-N3."
+                NOT ON SIZE ERROR
+                    DISPLAY "O RESULTADO EH:" WS-N3
+                    PERFORM GRAVA-TOTAL-CONTROLE
+            END-COMPUTE
             STOP RUN.
+
+       GRAVA-TOTAL-CONTROLE.
+           OPEN EXTEND CTLTOT-FILE
+           IF NOT WS-FS-CTLTOT-OK
+               CLOSE CTLTOT-FILE
+               OPEN OUTPUT CTLTOT-FILE
+           END-IF
+           SET CT-ORIGEM-SOMA TO TRUE
+           ACCEPT CT-DATA-MOVIMENTO FROM DATE YYYYMMDD
+           ACCEPT CT-HORA-MOVIMENTO FROM TIME
+           MOVE 1 TO CT-QUANTIDADE
+           MOVE WS-N3 TO CT-VALOR-TOTAL
+           MOVE "SOMA DE DOIS VALORES" TO CT-DESCRICAO
+           WRITE CTLTOT-RECORD
+           CLOSE CTLTOT-FILE.
        END PROGRAM "Soma".
