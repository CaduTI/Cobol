@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author:
+      * Date:08/08/2026
+      * Purpose:ROTINA COMPARTILHADA DE TRADUCAO DE CODIGO DE ERRO
+      *         (ERRTAB) EM TEXTO PADRONIZADO (ERRMTAB), USADA POR
+      *         TODOS OS PROGRAMAS DA SUITE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRMSG.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY ERRMTAB.
+       LINKAGE SECTION.
+       COPY ERRTAB.
+       PROCEDURE DIVISION USING EC-CODIGO-ERRO EC-MENSAGEM.
+       MAIN-PROCEDURE.
+           IF EC-CODIGO-ERRO >= 1 AND EC-CODIGO-ERRO <= 11
+               MOVE EC-TAB-MENSAGEM (EC-CODIGO-ERRO) TO EC-MENSAGEM
+           ELSE
+               MOVE EC-TAB-MENSAGEM (10) TO EC-MENSAGEM
+           END-IF
+           GOBACK.
+       END PROGRAM ERRMSG.
