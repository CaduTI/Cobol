@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author:
+      * Date:08/08/2026
+      * Purpose:ROTINA COMPARTILHADA DE LIMPEZA/DEFAULT DO REGISTRO DE
+      *         CLIENTE (CUSTMAST), USADA SEMPRE QUE UM NOVO CADASTRO
+      *         FOR CARREGADO EM WORKING-STORAGE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLEARCLI.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       COPY CUSTMAST.
+       PROCEDURE DIVISION USING CUSTMAST-RECORD.
+       MAIN-PROCEDURE.
+           INITIALIZE CUSTMAST-RECORD
+           MOVE 'NAO PAGO' TO CM-ESTADO-PAGTO
+           GOBACK.
+       END PROGRAM CLEARCLI.
