@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: CUSTMAST
+      * Purpose:  Shared customer / debtor master record layout, used
+      *           as both the FD record (COPY inside an FD) and as a
+      *           WORKING-STORAGE work area wherever a full copy of a
+      *           record is needed.
+      ******************************************************************
+       01  CUSTMAST-RECORD.
+           05  CM-CONTA                   PIC 9(08).
+           05  CM-NOME.
+               10  CM-PRIMEIRO-NOME       PIC X(15).
+               10  CM-SOBRENOME           PIC X(15).
+           05  CM-ENDERECO.
+               10  CM-RUA                 PIC X(30).
+               10  CM-CIDADE              PIC X(20).
+               10  CM-ESTADO              PIC X(02).
+               10  CM-CEP                 PIC X(09).
+           05  CM-DOCUMENTO               PIC X(14).
+           05  CM-CONTATO.
+               10  CM-TELEFONE            PIC X(15).
+               10  CM-EMAIL               PIC X(40).
+           05  CM-VALOR-ORIGINAL          PIC S9(7)V99.
+           05  CM-SALDO-DEVEDOR           PIC S9(7)V99.
+           05  CM-DATA-VENCIMENTO         PIC 9(08).
+           05  CM-ESTADO-PAGTO            PIC X(10).
+               88  CM-PAGO                VALUE 'PAGO'.
+               88  CM-NAO-PAGO            VALUE 'NAO PAGO'.
+           05  CM-ULTIMO-PROCESSO         PIC 9(08).
