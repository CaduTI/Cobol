@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CKPOINT
+      * Purpose:  Single-record restart checkpoint for the nightly
+      *           debtor batch sweep. Holds the last account number
+      *           fully processed so an abended run can resume after
+      *           it instead of reprocessing the whole master file.
+      ******************************************************************
+       01  CKPOINT-RECORD.
+           05  CK-ULTIMA-CONTA            PIC 9(08).
