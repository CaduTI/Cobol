@@ -0,0 +1,24 @@
+      * ORDEM SEGUE O RETORNO DE ACCEPT ... FROM DAY-OF-WEEK
+      * (1 = SEGUNDA ... 7 = DOMINGO), PARA QUE A TABELA SEJA
+      * INDEXADA DIRETO PELO DIA, SEM SOMAR OU SUBTRAIR 1.
+       01  WS-DAYTAB-PT.
+           05  FILLER                 PIC X(09) VALUE 'SEGUNDA'.
+           05  FILLER                 PIC X(09) VALUE 'TERÇA'.
+           05  FILLER                 PIC X(09) VALUE 'QUARTA'.
+           05  FILLER                 PIC X(09) VALUE 'QUINTA'.
+           05  FILLER                 PIC X(09) VALUE 'SEXTA'.
+           05  FILLER                 PIC X(09) VALUE 'SÁBADO'.
+           05  FILLER                 PIC X(09) VALUE 'DOMINGO'.
+       01  WS-DAYTAB-PT-R REDEFINES WS-DAYTAB-PT.
+           05  WS-DAYTAB-PT-NOME      PIC X(09) OCCURS 7.
+
+       01  WS-DAYTAB-EN.
+           05  FILLER                 PIC X(09) VALUE 'MONDAY'.
+           05  FILLER                 PIC X(09) VALUE 'TUESDAY'.
+           05  FILLER                 PIC X(09) VALUE 'WEDNESDAY'.
+           05  FILLER                 PIC X(09) VALUE 'THURSDAY'.
+           05  FILLER                 PIC X(09) VALUE 'FRIDAY'.
+           05  FILLER                 PIC X(09) VALUE 'SATURDAY'.
+           05  FILLER                 PIC X(09) VALUE 'SUNDAY'.
+       01  WS-DAYTAB-EN-R REDEFINES WS-DAYTAB-EN.
+           05  WS-DAYTAB-EN-NOME      PIC X(09) OCCURS 7.
