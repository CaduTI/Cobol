@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: CTLTOT
+      * Purpose:  Append-only control-total record. Every program in
+      *           the suite that produces a daily figure (Soma-style
+      *           sums, SetCommand's collections, PerformCommand's step
+      *           completions) writes one entry here, so the end-of-day
+      *           reconciliation report (RECONDIA) can pull every
+      *           source's totals from one place instead of each
+      *           program's output being checked separately.
+      ******************************************************************
+       01  CTLTOT-RECORD.
+           05  CT-ORIGEM                  PIC X(12).
+               88  CT-ORIGEM-SOMA         VALUE 'SOMA'.
+               88  CT-ORIGEM-SETCOMMAND   VALUE 'SETCOMMAND'.
+               88  CT-ORIGEM-PERFORMCMD   VALUE 'PERFORMCMD'.
+           05  CT-DATA-MOVIMENTO          PIC 9(08).
+           05  CT-HORA-MOVIMENTO          PIC 9(08).
+           05  CT-QUANTIDADE              PIC 9(07).
+           05  CT-VALOR-TOTAL             PIC S9(9)V99.
+           05  CT-DESCRICAO               PIC X(30).
