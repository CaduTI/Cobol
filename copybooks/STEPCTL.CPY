@@ -0,0 +1,2 @@
+       01  STEPCTL-RECORD.
+           05  SC-ULTIMO-STEP-IDX         PIC 9(02).
