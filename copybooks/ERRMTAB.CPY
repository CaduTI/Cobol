@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Copybook: ERRMTAB
+      * Purpose:  Message text for each standard error code in ERRTAB,
+      *           indexed 1-for-1 with the 88-level values there. Used
+      *           only by ERRMSG, the routine that looks the text up.
+      ******************************************************************
+       01  EC-TAB-MENSAGENS.
+           05  FILLER   PIC X(50)
+               VALUE 'CONTA NAO ENCONTRADA NO CADASTRO'.
+           05  FILLER   PIC X(50)
+               VALUE 'VALOR INVALIDO. DIGITE UM VALOR MAIOR QUE ZERO'.
+           05  FILLER   PIC X(50)
+               VALUE 'VALOR MAIOR QUE O SALDO DEVEDOR'.
+           05  FILLER   PIC X(50)
+               VALUE 'FALHA AO ABRIR OU GRAVAR O ARQUIVO'.
+           05  FILLER   PIC X(50)
+               VALUE 'DATA INVALIDA'.
+           05  FILLER   PIC X(50)
+               VALUE 'NOME DUPLICADO NO CADASTRO DE CLIENTES'.
+           05  FILLER   PIC X(50)
+               VALUE 'CONTEUDO NAO COUBE NO CAMPO DESTINO'.
+           05  FILLER   PIC X(50)
+               VALUE 'RESULTADO NAO CABE NO CAMPO (OVERFLOW)'.
+           05  FILLER   PIC X(50)
+               VALUE 'STEP DE BATCH TERMINOU COM ERRO'.
+           05  FILLER   PIC X(50)
+               VALUE 'ERRO NAO CLASSIFICADO'.
+           05  FILLER   PIC X(50)
+               VALUE 'STEP DO ARQUIVO DE CONTROLE NAO RECONHECIDO'.
+       01  EC-TAB-MENSAGENS-R REDEFINES EC-TAB-MENSAGENS.
+           05  EC-TAB-MENSAGEM      PIC X(50) OCCURS 11.
