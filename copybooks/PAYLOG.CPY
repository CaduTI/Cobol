@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: PAYLOG
+      * Purpose:  Append-only payment audit log record, one entry per
+      *           collection transaction accepted by SetCommand.
+      ******************************************************************
+       01  PAYLOG-RECORD.
+           05  PL-CONTA                   PIC 9(08).
+           05  PL-VALOR                   PIC S9(5)V99.
+           05  PL-DATA-MOVIMENTO          PIC 9(08).
+           05  PL-HORA-MOVIMENTO          PIC 9(08).
+           05  PL-OPERADOR                PIC X(08).
+           05  PL-SALDO-APOS              PIC S9(7)V99.
