@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: HOLIDAY
+      * Purpose:  Bank holiday master record, keyed by date, used to
+      *           tell batch schedulers whether today is a processing
+      *           (business) day.
+      ******************************************************************
+       01  HOLIDAY-RECORD.
+           05  HD-DATA                    PIC 9(08).
+           05  HD-DESCRICAO               PIC X(30).
