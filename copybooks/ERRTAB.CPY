@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: ERRTAB
+      * Purpose:  Standard return-code field shared by every program in
+      *           the suite. A program SETs the 88-level for the
+      *           condition it hit and CALLs ERRMSG to translate it into
+      *           the standard message text, so an operator sees the
+      *           same error number and wording no matter which program
+      *           raised it.
+      ******************************************************************
+       01  EC-CODIGO-ERRO             PIC 9(02) VALUE ZEROS.
+           88  EC-SEM-ERRO                    VALUE ZEROS.
+           88  EC-CONTA-NAO-ENCONTRADA        VALUE 1.
+           88  EC-VALOR-INVALIDO              VALUE 2.
+           88  EC-VALOR-MAIOR-SALDO           VALUE 3.
+           88  EC-FALHA-ARQUIVO               VALUE 4.
+           88  EC-DATA-INVALIDA               VALUE 5.
+           88  EC-NOME-DUPLICADO              VALUE 6.
+           88  EC-CONTEUDO-TRUNCADO           VALUE 7.
+           88  EC-RESULTADO-OVERFLOW          VALUE 8.
+           88  EC-STEP-COM-ERRO               VALUE 9.
+           88  EC-NAO-CLASSIFICADO            VALUE 10.
+           88  EC-STEP-NAO-CONFIGURADO        VALUE 11.
+       01  EC-MENSAGEM                PIC X(50) VALUE SPACES.
