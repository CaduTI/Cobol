@@ -0,0 +1,3 @@
+       01  STEPLIST-RECORD.
+           05  SL-STEP-ID                 PIC X(02).
+           05  SL-STEP-SECAO              PIC X(02).
