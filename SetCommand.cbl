@@ -3,32 +3,363 @@
       * Date:14/07/2022
       * Purpose:TREINAR OS COMANDOS E A LOGICA DO COBOL
       * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - Pagamento passa a operar sobre um registro do
+      *                arquivo mestre de devedores (CUSTMAST), lido
+      *                pela conta informada, em vez de uma unica
+      *                divida fixa em memoria.
+      *   08/08/2026 - Cada pagamento aceito grava uma linha no log de
+      *                auditoria PAYLOG (conta, valor, data, operador).
+      *   08/08/2026 - Novo modo BATCH (parametro de linha de comando)
+      *                varre o cadastro aplicando multa por atraso nas
+      *                contas ainda NAO PAGO e vencidas.
+      *   08/08/2026 - Novo modo REPORT gera o relatorio diario de
+      *                cobranca (COLLECT-RPT) a partir do PAYLOG.
+      *   08/08/2026 - BATCH grava checkpoint (CKPOINT) apos cada conta
+      *                processada, permitindo reinicio sem reprocessar
+      *                nem pular contas em caso de abend.
+      *   08/08/2026 - Passa a aceitar o modo de execucao tambem via
+      *                parametro de CALL (LK-MODO-EXECUCAO), para ser
+      *                chamado como subprograma pelo menu BasicCommands.
+      *   08/08/2026 - Mensagens de erro passam a usar o codigo e o
+      *                texto padrao da rotina compartilhada ERRMSG
+      *                (copybook ERRTAB) em vez de texto solto no
+      *                DISPLAY.
+      *   08/08/2026 - O modo REPORT tambem grava o total do dia no
+      *                arquivo CTLTOT, para entrar no relatorio de
+      *                reconciliacao do fim do dia (RECONDIA) junto
+      *                com os totais dos demais programas da suite.
+      *   08/08/2026 - O teste de abertura do PAYLOG passa a usar um
+      *                88-level proprio (WS-FS-PAYLOG-OK) em vez do
+      *                WS-FS-OK do CUSTMAST, que testava o resultado
+      *                errado. O pedido do codigo do operador so e
+      *                exibido no modo interativo, ja que o modo BATCH
+      *                nao tem console para responder e nao usa esse
+      *                campo.
+      *   08/08/2026 - GERA-RELATORIO-DIARIO passa a zerar seus totais
+      *                e a marca de fim de arquivo no inicio da rotina;
+      *                como o programa e chamado varias vezes como
+      *                subprograma pelo menu (opcao 3), os totais da
+      *                WORKING-STORAGE sobreviviam de uma chamada para
+      *                a outra e dobravam a cada relatorio gerado. A
+      *                rotina tambem passa a considerar so os
+      *                lancamentos do PAYLOG com a data de hoje, ja que
+      *                o arquivo e cumulativo (DISP=MOD) e nunca e
+      *                zerado entre execucoes.
+      *   08/08/2026 - WS-VALOR passa a ser um campo com sinal
+      *                (S9(5)V99); sem sinal, o ACCEPT descartava o
+      *                sinal de negativo digitado pelo atendente e o
+      *                teste de valor invalido nunca via um valor
+      *                negativo de verdade.
+      *   08/08/2026 - O teste do parametro OPTIONAL LK-MODO-EXECUCAO
+      *                passa a checar IS OMITTED antes de olhar o
+      *                conteudo do campo, igual a rotina DAYCHECK; um
+      *                CALL sem esse parametro (como o do job de batch
+      *                noturno) deixava LK-MODO-EXECUCAO com lixo de
+      *                memoria, e o teste antigo (NOT = SPACES) quase
+      *                sempre via esse lixo como se fosse um valor
+      *                informado, ignorando o ACCEPT FROM COMMAND-LINE.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SetCommand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CM-CONTA
+               FILE STATUS WS-FS-CUSTMAST.
+           SELECT PAYLOG-FILE ASSIGN TO "PAYLOG"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-FS-PAYLOG.
+           SELECT COLLECT-RPT-FILE ASSIGN TO "COLLECT-RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-RPT.
+           SELECT CKPOINT-FILE ASSIGN TO "CKPOINT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-CKPT.
+           SELECT CTLTOT-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-FS-CTLTOT.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
+       FD  PAYLOG-FILE.
+           COPY PAYLOG.
+       FD  COLLECT-RPT-FILE.
+       01 RPT-LINE                 PIC X(80).
+       FD  CTLTOT-FILE.
+           COPY CTLTOT.
+       FD  CKPOINT-FILE.
+           COPY CKPOINT.
        WORKING-STORAGE SECTION.
-       77 WS-VALOR             PIC 9(5)V99 VALUES ZEROS.
+       77 WS-VALOR             PIC S9(5)V99 VALUES ZEROS.
        77 WS-DECISION          PIC 9(01) VALUES ZEROS.
-       01 WS-ESTADO-PAGTO                PIC X(10) VALUE 'NAO PAGO'.
-          88 WS-CONFIRM                 VALUE 'PAGO' FALSE 'NÃO PAGO'.
+       77 WS-CONTA-INPUT       PIC 9(08) VALUES ZEROS.
+       77 WS-OPERADOR-ID       PIC X(08) VALUES SPACES.
+       77 WS-VALOR-VALIDO      PIC X(01) VALUES 'N'.
+       77 WS-FS-CUSTMAST       PIC X(02) VALUES '00'.
+       88 WS-FS-OK             VALUE '00'.
+       88 WS-FS-NOT-FOUND      VALUE '23'.
+       77 WS-FS-PAYLOG         PIC X(02) VALUES '00'.
+       88 WS-FS-PAYLOG-OK      VALUE '00'.
+       88 WS-FS-PAYLOG-NEW     VALUE '05'.
+       88 WS-FS-EOF            VALUE '10'.
+       77 WS-MODO-EXECUCAO     PIC X(20) VALUES SPACES.
+       77 WS-DATA-HOJE         PIC 9(08) VALUES ZEROS.
+       77 WS-TAXA-MULTA        PIC 9V9999 VALUES 0.02.
+       77 WS-VALOR-MULTA       PIC S9(7)V99 VALUES ZEROS.
+       77 WS-FS-RPT            PIC X(02) VALUES '00'.
+       77 WS-TOTAL-COBRADO     PIC S9(9)V99 VALUES ZEROS.
+       77 WS-QTDE-LANCAMENTOS  PIC 9(07) VALUES ZEROS.
+       77 WS-FS-CKPT           PIC X(02) VALUES '00'.
+       77 WS-ULTIMA-CONTA-PROC PIC 9(08) VALUES ZEROS.
+       77 WS-DIA-SEMANA        PIC 9(01) VALUES ZEROS.
+       77 WS-NOME-DIA          PIC X(09) VALUES SPACES.
+       77 WS-DIA-UTIL          PIC X(01) VALUES 'S'.
+       88 WS-EH-DIA-UTIL       VALUE 'S'.
+       77 WS-FS-CUSTMAST-OPEN  PIC X(02) VALUES '00'.
+       88 WS-CUSTMAST-ABRIU-OK VALUE '00'.
+       77 WS-FS-CTLTOT         PIC X(02) VALUES '00'.
+       88 WS-FS-CTLTOT-OK      VALUE '00'.
+       COPY ERRTAB.
+       LINKAGE SECTION.
+       01 LK-MODO-EXECUCAO     PIC X(20).
 
-
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL LK-MODO-EXECUCAO.
        MAIN-PROCEDURE.
 
-           DISPLAY 'SITUACAO DA DIVIDA: 'WS-ESTADO-PAGTO
+           IF LK-MODO-EXECUCAO IS OMITTED
+               ACCEPT WS-MODO-EXECUCAO FROM COMMAND-LINE
+           ELSE
+               MOVE LK-MODO-EXECUCAO TO WS-MODO-EXECUCAO
+           END-IF
+
+           IF WS-MODO-EXECUCAO (1:6) = 'REPORT'
+               PERFORM GERA-RELATORIO-DIARIO
+               MOVE ZERO TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN I-O CUSTMAST-FILE
+           MOVE WS-FS-CUSTMAST TO WS-FS-CUSTMAST-OPEN
+
+           OPEN EXTEND PAYLOG-FILE
+           IF NOT WS-FS-PAYLOG-OK
+               CLOSE PAYLOG-FILE
+               OPEN OUTPUT PAYLOG-FILE
+           END-IF
+
+           IF WS-MODO-EXECUCAO (1:5) = 'BATCH'
+               PERFORM BATCH-JUROS-DEVEDORES
+           ELSE
+               DISPLAY 'INFORME O CODIGO DO OPERADOR:'
+               ACCEPT WS-OPERADOR-ID
+               DISPLAY 'INFORME A CONTA DO DEVEDOR:'
+               ACCEPT WS-CONTA-INPUT
+               MOVE WS-CONTA-INPUT TO CM-CONTA
+               READ CUSTMAST-FILE
+                   INVALID KEY
+                       SET EC-CONTA-NAO-ENCONTRADA TO TRUE
+                       CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                       DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                               ': ' WS-CONTA-INPUT
+               END-READ
+
+               IF WS-FS-OK
+                   PERFORM TRATA-DEVEDOR
+               END-IF
+           END-IF
+
+           CLOSE CUSTMAST-FILE
+           CLOSE PAYLOG-FILE
+           IF WS-CUSTMAST-ABRIU-OK
+               MOVE ZERO TO RETURN-CODE
+           ELSE
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       GERA-RELATORIO-DIARIO.
+           MOVE ZEROS TO WS-TOTAL-COBRADO WS-QTDE-LANCAMENTOS
+           MOVE '00' TO WS-FS-PAYLOG
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN INPUT PAYLOG-FILE
+           OPEN OUTPUT COLLECT-RPT-FILE
+           MOVE SPACES TO RPT-LINE
+           STRING 'RELATORIO DIARIO DE COBRANCA' DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ALL '-' TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM UNTIL WS-FS-EOF
+               READ PAYLOG-FILE
+                   AT END
+                       SET WS-FS-EOF TO TRUE
+               END-READ
+               IF NOT WS-FS-EOF AND PL-DATA-MOVIMENTO = WS-DATA-HOJE
+                   ADD 1 TO WS-QTDE-LANCAMENTOS
+                   ADD PL-VALOR TO WS-TOTAL-COBRADO
+                   MOVE SPACES TO RPT-LINE
+                   STRING 'CONTA: ' PL-CONTA
+                          '  VALOR: ' PL-VALOR
+                          '  SALDO APOS: ' PL-SALDO-APOS
+                          '  OPERADOR: ' PL-OPERADOR
+                          DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-PERFORM
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TOTAL DE LANCAMENTOS: ' WS-QTDE-LANCAMENTOS
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING 'TOTAL GERAL COBRADO: ' WS-TOTAL-COBRADO
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE PAYLOG-FILE
+           CLOSE COLLECT-RPT-FILE
+           PERFORM GRAVA-TOTAL-CONTROLE.
+
+       GRAVA-TOTAL-CONTROLE.
+           OPEN EXTEND CTLTOT-FILE
+           IF NOT WS-FS-CTLTOT-OK
+               CLOSE CTLTOT-FILE
+               OPEN OUTPUT CTLTOT-FILE
+           END-IF
+           SET CT-ORIGEM-SETCOMMAND TO TRUE
+           ACCEPT CT-DATA-MOVIMENTO FROM DATE YYYYMMDD
+           ACCEPT CT-HORA-MOVIMENTO FROM TIME
+           MOVE WS-QTDE-LANCAMENTOS TO CT-QUANTIDADE
+           MOVE WS-TOTAL-COBRADO TO CT-VALOR-TOTAL
+           MOVE 'COBRANCA DIARIA (PAYLOG)' TO CT-DESCRICAO
+           WRITE CTLTOT-RECORD
+           CLOSE CTLTOT-FILE.
+
+       BATCH-JUROS-DEVEDORES.
+           CALL 'DAYCHECK' USING WS-DIA-SEMANA WS-NOME-DIA WS-DIA-UTIL
+           IF NOT WS-EH-DIA-UTIL
+               DISPLAY 'HOJE NAO E DIA UTIL DE PROCESSAMENTO ('
+                       WS-NOME-DIA '). BATCH NAO EXECUTADO.'
+           ELSE
+               PERFORM EXECUTA-JUROS-DEVEDORES
+           END-IF.
+
+       EXECUTA-JUROS-DEVEDORES.
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           PERFORM LE-CHECKPOINT
+           IF WS-ULTIMA-CONTA-PROC > 0
+               DISPLAY 'REINICIANDO BATCH APOS A CONTA: '
+                       WS-ULTIMA-CONTA-PROC
+               MOVE WS-ULTIMA-CONTA-PROC TO CM-CONTA
+               START CUSTMAST-FILE KEY IS > CM-CONTA
+                   INVALID KEY
+                       SET WS-FS-EOF TO TRUE
+               END-START
+           ELSE
+               MOVE ZEROS TO CM-CONTA
+               START CUSTMAST-FILE KEY IS >= CM-CONTA
+                   INVALID KEY
+                       SET WS-FS-EOF TO TRUE
+               END-START
+           END-IF
+           PERFORM UNTIL WS-FS-EOF
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END
+                       SET WS-FS-EOF TO TRUE
+               END-READ
+               IF NOT WS-FS-EOF
+                   IF CM-NAO-PAGO AND CM-DATA-VENCIMENTO < WS-DATA-HOJE
+                       COMPUTE WS-VALOR-MULTA ROUNDED =
+                               CM-SALDO-DEVEDOR * WS-TAXA-MULTA
+                       ADD WS-VALOR-MULTA TO CM-SALDO-DEVEDOR
+                       DISPLAY 'CONTA ' CM-CONTA ' EM ATRASO. MULTA '
+                               'APLICADA: ' WS-VALOR-MULTA
+                       REWRITE CUSTMAST-RECORD
+                   END-IF
+                   MOVE CM-CONTA TO WS-ULTIMA-CONTA-PROC
+                   PERFORM GRAVA-CHECKPOINT
+               END-IF
+           END-PERFORM
+           MOVE ZEROS TO WS-ULTIMA-CONTA-PROC
+           PERFORM GRAVA-CHECKPOINT.
+
+       LE-CHECKPOINT.
+           MOVE ZEROS TO WS-ULTIMA-CONTA-PROC
+           OPEN INPUT CKPOINT-FILE
+           IF WS-FS-CKPT = '00'
+               READ CKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-CKPT = '00'
+                   MOVE CK-ULTIMA-CONTA TO WS-ULTIMA-CONTA-PROC
+               END-IF
+           END-IF
+           CLOSE CKPOINT-FILE.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-ULTIMA-CONTA-PROC TO CK-ULTIMA-CONTA
+           OPEN OUTPUT CKPOINT-FILE
+           WRITE CKPOINT-RECORD
+           CLOSE CKPOINT-FILE.
+
+       TRATA-DEVEDOR.
+           DISPLAY 'SITUACAO DA DIVIDA: ' CM-ESTADO-PAGTO
+           DISPLAY 'SALDO DEVEDOR ATUAL: ' CM-SALDO-DEVEDOR
            DISPLAY 'DESEJA PAGAR?DIGITE 1  PARA PAGAMENTO E 3 PRA SAIR:'
            ACCEPT WS-DECISION
            EVALUATE WS-DECISION
            WHEN 1
-               DISPLAY 'POR FAVOR, DIGITE O VALOR DESEJADO:'
-               ACCEPT WS-VALOR
-               DISPLAY 'FOI DEBITADO DA DIVIDA O VALOR DE : 'WS-VALOR
-               SET WS-CONFIRM               TO TRUE
+               PERFORM ACEITA-VALOR-PAGTO
+               SUBTRACT WS-VALOR FROM CM-SALDO-DEVEDOR
+               DISPLAY 'VALOR PAGO NESTA PARCELA: ' WS-VALOR
+               IF CM-SALDO-DEVEDOR <= 0
+                   MOVE ZEROS TO CM-SALDO-DEVEDOR
+                   SET CM-PAGO TO TRUE
+                   DISPLAY 'DIVIDA QUITADA. SALDO RESTANTE: '
+                           CM-SALDO-DEVEDOR
+               ELSE
+                   DISPLAY 'PAGAMENTO PARCIAL REGISTRADO.'
+                   DISPLAY 'SALDO RESTANTE: ' CM-SALDO-DEVEDOR
+               END-IF
+               REWRITE CUSTMAST-RECORD
+               PERFORM GRAVA-PAYLOG
            WHEN 3
                DISPLAY'VOCE SAIU DO SISTEMA, AGRADEMOS A PREFERENCIA.'
-               DISPLAY 'SITUACAO DA DIVIDA: 'WS-ESTADO-PAGTO
-            STOP RUN.
+               DISPLAY 'SITUACAO DA DIVIDA: ' CM-ESTADO-PAGTO
+           END-EVALUATE.
+
+       ACEITA-VALOR-PAGTO.
+           MOVE 'N' TO WS-VALOR-VALIDO
+           PERFORM UNTIL WS-VALOR-VALIDO = 'S'
+               DISPLAY 'POR FAVOR, DIGITE O VALOR DESEJADO:'
+               ACCEPT WS-VALOR
+               EVALUATE TRUE
+                   WHEN WS-VALOR <= 0
+                       SET EC-VALOR-INVALIDO TO TRUE
+                       CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                       DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                   WHEN WS-VALOR > CM-SALDO-DEVEDOR
+                       SET EC-VALOR-MAIOR-SALDO TO TRUE
+                       CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                       DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                               ' (' CM-SALDO-DEVEDOR ').'
+                   WHEN OTHER
+                       MOVE 'S' TO WS-VALOR-VALIDO
+               END-EVALUATE
+           END-PERFORM.
+
+       GRAVA-PAYLOG.
+           MOVE CM-CONTA           TO PL-CONTA
+           MOVE WS-VALOR           TO PL-VALOR
+           MOVE WS-OPERADOR-ID     TO PL-OPERADOR
+           MOVE CM-SALDO-DEVEDOR   TO PL-SALDO-APOS
+           ACCEPT PL-DATA-MOVIMENTO FROM DATE YYYYMMDD
+           ACCEPT PL-HORA-MOVIMENTO FROM TIME
+           WRITE PAYLOG-RECORD.
        END PROGRAM SetCommand.
