@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:
+      * Date:08/08/2026
+      * Purpose:ROTINA COMPARTILHADA DE VALIDACAO DE DATA (DIA/MES/ANO
+      *         NUMERICOS), USADA PELAS ROTINAS DE INSPECAO DE DATA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEVAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-ULTIMO-DIA-MES       PIC 9(02) VALUES ZEROS.
+       77 WS-ANO-BISSEXTO         PIC X(01) VALUES 'N'.
+           88 WS-EH-BISSEXTO      VALUE 'S'.
+       LINKAGE SECTION.
+       01 LK-DIA                  PIC 9(02).
+       01 LK-MES                  PIC 9(02).
+       01 LK-ANO                  PIC 9(04).
+       01 LK-DATA-VALIDA          PIC X(01).
+           88 LK-EH-DATA-VALIDA   VALUE 'S'.
+       PROCEDURE DIVISION USING LK-DIA LK-MES LK-ANO LK-DATA-VALIDA.
+       MAIN-PROCEDURE.
+           MOVE 'S' TO LK-DATA-VALIDA
+           IF LK-MES < 1 OR LK-MES > 12
+               MOVE 'N' TO LK-DATA-VALIDA
+           ELSE
+               PERFORM VERIFICA-ANO-BISSEXTO
+               PERFORM DETERMINA-ULTIMO-DIA-MES
+               IF LK-DIA < 1 OR LK-DIA > WS-ULTIMO-DIA-MES
+                   MOVE 'N' TO LK-DATA-VALIDA
+               END-IF
+           END-IF
+           GOBACK.
+
+       VERIFICA-ANO-BISSEXTO.
+           MOVE 'N' TO WS-ANO-BISSEXTO
+           IF FUNCTION MOD (LK-ANO, 4) = 0 AND
+              (FUNCTION MOD (LK-ANO, 100) NOT = 0 OR
+               FUNCTION MOD (LK-ANO, 400) = 0)
+               MOVE 'S' TO WS-ANO-BISSEXTO
+           END-IF.
+
+       DETERMINA-ULTIMO-DIA-MES.
+           EVALUATE LK-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-ULTIMO-DIA-MES
+               WHEN 2
+                   IF WS-EH-BISSEXTO
+                       MOVE 29 TO WS-ULTIMO-DIA-MES
+                   ELSE
+                       MOVE 28 TO WS-ULTIMO-DIA-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-ULTIMO-DIA-MES
+           END-EVALUATE.
+       END PROGRAM DATEVAL.
