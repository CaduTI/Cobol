@@ -3,19 +3,320 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - So dispara os steps P1..P4 em dia util de
+      *                processamento, usando a rotina compartilhada
+      *                DAYCHECK.
+      *   08/08/2026 - Cada step agora grava um codigo de retorno
+      *                (WS-RC-STEP); se um step terminar com erro a
+      *                suite e abortada (TRATA-ERRO-STEP), sem tentar
+      *                rodar os steps seguintes.
+      *   08/08/2026 - Os steps da secao S2 (P3/P4) so rodam se todos
+      *                os steps da secao S1 (P1/P2) tiverem terminado
+      *                com RC zero.
+      *   08/08/2026 - Cada step tem a hora de inicio/fim registrada e
+      *                a duracao exibida ao final do step.
+      *   08/08/2026 - O ultimo step concluido com sucesso e gravado
+      *                no arquivo de controle STEPCTL; um reinicio
+      *                apos abend retoma a partir do proximo step em
+      *                vez de rodar a suite inteira de novo.
+      *   08/08/2026 - RETURN-CODE passa a refletir o resultado da
+      *                suite (zero se todos os steps rodaram, 16 se a
+      *                suite foi abortada), para que o job de batch
+      *                noturno consiga condicionar os proximos steps
+      *                a este resultado.
+      *   08/08/2026 - Mensagem de abend do step passa a usar o codigo
+      *                e o texto padrao da rotina compartilhada ERRMSG
+      *                (copybook ERRTAB) em vez de texto solto no
+      *                DISPLAY.
+      *   08/08/2026 - Ao final da suite, grava no arquivo CTLTOT a
+      *                quantidade de steps concluidos, para entrar no
+      *                relatorio de reconciliacao do fim do dia
+      *                (RECONDIA) junto com os totais dos demais
+      *                programas da suite.
+      *   08/08/2026 - A duracao do step passa a ser calculada em
+      *                centesimos de segundo decompondo HH/MM/SS/CC de
+      *                inicio e fim, em vez de subtrair os campos
+      *                HHMMSSCC como se fossem um numero decimal (dava
+      *                resultado errado quando o step cruzava um
+      *                minuto).
+      *   08/08/2026 - A lista de steps (ordem, secao) agora vem do
+      *                arquivo de controle STEPLIST em vez de uma
+      *                literal fixa na WORKING-STORAGE, para permitir
+      *                reordenar/desativar um step sem recompilar. Se
+      *                o arquivo nao existir, mantem a sequencia
+      *                P1S1/P2S1/P3S2/P4S2 original como default.
+      *   08/08/2026 - Um erro num step da secao S1 nao aborta mais a
+      *                suite de imediato; ele so marca a secao S1 como
+      *                terminada com erro e deixa o laco seguir, para
+      *                que o teste "S2 so roda se S1 terminou com RC
+      *                zero" (WS-SECAO-S1-OK, em DECIDE-EXECUTA-STEP)
+      *                realmente pule os steps de S2, em vez de nunca
+      *                ser avaliado porque a suite ja tinha abortado
+      *                antes de chegar neles. Um erro num step de S2
+      *                continua abortando o restante da suite, ja que
+      *                nao ha secao seguinte para proteger. RETURN-CODE
+      *                e a decisao de zerar o checkpoint (WS-ULTIMO-
+      *                STEP-IDX) agora olham se algum step falhou
+      *                (WS-HOUVE-ERRO-STEP), nao mais so se a suite foi
+      *                abortada.
+      *   08/08/2026 - O checkpoint STEPCTL so avanca enquanto nenhum
+      *                step da suite tiver falhado ainda; sem isso, um
+      *                step de S1 que falhasse e fosse seguido por
+      *                outro step de S1 com sucesso deixava o
+      *                checkpoint no step seguinte, fazendo um reinicio
+      *                pular o step que na verdade tinha falhado.
+      *   08/08/2026 - EXECUTA-STEP-ATUAL passa a ter um WHEN OTHER
+      *                para um WS-STEP-ID desconhecido (entrada invalida
+      *                no arquivo de controle STEPLIST), gravando RC=99
+      *                e reportando erro em vez de nao executar nada e
+      *                deixar o RC zerado como se o step tivesse tido
+      *                sucesso.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PerformCommand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEPCTL-FILE ASSIGN TO "STEPCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-STEPCTL.
+           SELECT CTLTOT-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-FS-CTLTOT.
+           SELECT STEPLIST-FILE ASSIGN TO "STEPLIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-FS-STEPLIST.
        DATA DIVISION.
        FILE SECTION.
+       FD  STEPCTL-FILE.
+           COPY STEPCTL.
+       FD  CTLTOT-FILE.
+           COPY CTLTOT.
+       FD  STEPLIST-FILE.
+           COPY STEPLST.
        WORKING-STORAGE SECTION.
+       77 WS-DIA-SEMANA        PIC 9(01) VALUES ZEROS.
+       77 WS-NOME-DIA          PIC X(09) VALUES SPACES.
+       77 WS-DIA-UTIL          PIC X(01) VALUES 'S'.
+           88 WS-EH-DIA-UTIL   VALUE 'S'.
+       77 WS-FS-STEPCTL        PIC X(02) VALUES '00'.
+       77 WS-ULTIMO-STEP-IDX   PIC 9(02) VALUES ZEROS.
+
+       01 WS-STEPS-TAB-DEFAULT VALUE 'P1S1P2S1P3S2P4S2'.
+           05 WS-STEP-ENTRY-DEFAULT OCCURS 4.
+               10 WS-STEP-ID-DEFAULT   PIC X(02).
+               10 WS-STEP-SECAO-DEFAULT PIC X(02).
+
+       01 WS-STEPS-TAB         VALUE SPACES.
+           05 WS-STEP-ENTRY    OCCURS 4.
+               10 WS-STEP-ID       PIC X(02).
+               10 WS-STEP-SECAO    PIC X(02).
+
+       77 WS-FS-STEPLIST       PIC X(02) VALUES '00'.
+       77 WS-QTDE-STEPS-CONFIG PIC 9(02) VALUES ZEROS.
+       77 WS-IDX-STEP          PIC 9(02) VALUES ZEROS.
+       77 WS-EXECUTAR-STEP     PIC X(01) VALUES 'N'.
+           88 WS-PODE-EXECUTAR VALUE 'S'.
+       77 WS-ABORTAR-STEPS     PIC X(01) VALUES 'N'.
+           88 WS-DEVE-ABORTAR  VALUE 'S'.
+       77 WS-HOUVE-ERRO        PIC X(01) VALUES 'N'.
+           88 WS-HOUVE-ERRO-STEP VALUE 'S'.
+       77 WS-RC-STEP           PIC 9(02) VALUES ZEROS.
+           88 WS-STEP-OK       VALUE ZEROS.
+       77 WS-RC-SECAO-S1       PIC 9(02) VALUES ZEROS.
+           88 WS-SECAO-S1-OK   VALUE ZEROS.
+       01 WS-HORA-INICIO-STEP  PIC 9(08) VALUES ZEROS.
+       01 WS-HORA-INICIO-R REDEFINES WS-HORA-INICIO-STEP.
+           05 WS-HI-HH         PIC 9(02).
+           05 WS-HI-MM         PIC 9(02).
+           05 WS-HI-SS         PIC 9(02).
+           05 WS-HI-CC         PIC 9(02).
+       01 WS-HORA-FIM-STEP     PIC 9(08) VALUES ZEROS.
+       01 WS-HORA-FIM-R REDEFINES WS-HORA-FIM-STEP.
+           05 WS-HF-HH         PIC 9(02).
+           05 WS-HF-MM         PIC 9(02).
+           05 WS-HF-SS         PIC 9(02).
+           05 WS-HF-CC         PIC 9(02).
+       77 WS-CS-INICIO         PIC 9(09) VALUES ZEROS.
+       77 WS-CS-FIM            PIC 9(09) VALUES ZEROS.
+       77 WS-DURACAO-STEP      PIC S9(09) VALUES ZEROS.
+       77 WS-FS-CTLTOT         PIC X(02) VALUES '00'.
+       88 WS-FS-CTLTOT-OK      VALUE '00'.
+       77 WS-QTDE-STEPS-OK     PIC 9(02) VALUES ZEROS.
+       COPY ERRTAB.
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL 'DAYCHECK' USING WS-DIA-SEMANA WS-NOME-DIA WS-DIA-UTIL
+           PERFORM CARREGA-STEPS-TAB
+           IF WS-EH-DIA-UTIL
+               PERFORM LE-CONTROLE-STEP
+               PERFORM VARYING WS-IDX-STEP FROM 1 BY 1
+                       UNTIL WS-IDX-STEP > WS-QTDE-STEPS-CONFIG
+                          OR WS-DEVE-ABORTAR
+                   PERFORM DECIDE-EXECUTA-STEP
+                   IF WS-PODE-EXECUTAR
+                       PERFORM EXECUTA-STEP-ATUAL
+                   END-IF
+               END-PERFORM
+               IF NOT WS-HOUVE-ERRO-STEP
+                   MOVE ZEROS TO WS-ULTIMO-STEP-IDX
+                   PERFORM GRAVA-CONTROLE-STEP
+               END-IF
+               IF WS-HOUVE-ERRO-STEP
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE ZERO TO RETURN-CODE
+               END-IF
+               PERFORM GRAVA-TOTAL-CONTROLE
+           ELSE
+               DISPLAY 'HOJE NAO E DIA UTIL DE PROCESSAMENTO ('
+                       WS-NOME-DIA '). STEPS NAO EXECUTADOS.'
+               MOVE ZERO TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       CARREGA-STEPS-TAB.
+           MOVE WS-STEPS-TAB-DEFAULT TO WS-STEPS-TAB
+           MOVE 4 TO WS-QTDE-STEPS-CONFIG
+           OPEN INPUT STEPLIST-FILE
+           IF WS-FS-STEPLIST = '00'
+               MOVE ZEROS TO WS-QTDE-STEPS-CONFIG
+               PERFORM LE-UM-STEP-CONFIG
+                   UNTIL WS-FS-STEPLIST NOT = '00'
+                      OR WS-QTDE-STEPS-CONFIG = 4
+               CLOSE STEPLIST-FILE
+               IF WS-QTDE-STEPS-CONFIG = 0
+                   MOVE WS-STEPS-TAB-DEFAULT TO WS-STEPS-TAB
+                   MOVE 4 TO WS-QTDE-STEPS-CONFIG
+               END-IF
+           END-IF.
+
+       LE-UM-STEP-CONFIG.
+           READ STEPLIST-FILE
+               AT END
+                   MOVE '10' TO WS-FS-STEPLIST
+           END-READ
+           IF WS-FS-STEPLIST = '00'
+               ADD 1 TO WS-QTDE-STEPS-CONFIG
+               MOVE SL-STEP-ID TO WS-STEP-ID (WS-QTDE-STEPS-CONFIG)
+               MOVE SL-STEP-SECAO TO
+                    WS-STEP-SECAO (WS-QTDE-STEPS-CONFIG)
+           END-IF.
+
+       GRAVA-TOTAL-CONTROLE.
+           OPEN EXTEND CTLTOT-FILE
+           IF NOT WS-FS-CTLTOT-OK
+               CLOSE CTLTOT-FILE
+               OPEN OUTPUT CTLTOT-FILE
+           END-IF
+           SET CT-ORIGEM-PERFORMCMD TO TRUE
+           ACCEPT CT-DATA-MOVIMENTO FROM DATE YYYYMMDD
+           ACCEPT CT-HORA-MOVIMENTO FROM TIME
+           MOVE WS-QTDE-STEPS-OK TO CT-QUANTIDADE
+           MOVE ZEROS TO CT-VALOR-TOTAL
+           MOVE 'STEPS CONCLUIDOS COM SUCESSO' TO CT-DESCRICAO
+           WRITE CTLTOT-RECORD
+           CLOSE CTLTOT-FILE.
 
-       PERFORM P1-START         THRU   P1-END
-       PERFORM P2-START         THRU   P2-END
-       PERFORM P3-START         THRU   P3-END
-       PERFORM P4-START         THRU   P4-END
+       LE-CONTROLE-STEP.
+           MOVE ZEROS TO WS-ULTIMO-STEP-IDX
+           OPEN INPUT STEPCTL-FILE
+           IF WS-FS-STEPCTL = '00'
+               READ STEPCTL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-STEPCTL = '00'
+                   MOVE SC-ULTIMO-STEP-IDX TO WS-ULTIMO-STEP-IDX
+               END-IF
+           END-IF
+           CLOSE STEPCTL-FILE
+           IF WS-ULTIMO-STEP-IDX > 0
+               DISPLAY 'REINICIANDO APOS O STEP: '
+                       WS-STEP-ID (WS-ULTIMO-STEP-IDX)
+           END-IF.
 
+       GRAVA-CONTROLE-STEP.
+           MOVE WS-ULTIMO-STEP-IDX TO SC-ULTIMO-STEP-IDX
+           OPEN OUTPUT STEPCTL-FILE
+           WRITE STEPCTL-RECORD
+           CLOSE STEPCTL-FILE.
+
+       DECIDE-EXECUTA-STEP.
+           MOVE 'S' TO WS-EXECUTAR-STEP
+           IF WS-IDX-STEP <= WS-ULTIMO-STEP-IDX
+               MOVE 'N' TO WS-EXECUTAR-STEP
+           ELSE
+               IF WS-STEP-SECAO (WS-IDX-STEP) = 'S2' AND
+                  NOT WS-SECAO-S1-OK
+                   MOVE 'N' TO WS-EXECUTAR-STEP
+                   DISPLAY 'STEP ' WS-STEP-ID (WS-IDX-STEP)
+                           ' NAO EXECUTADO: A SECAO S1 TERMINOU COM '
+                           'ERRO.'
+               END-IF
+           END-IF.
+
+       EXECUTA-STEP-ATUAL.
+           ACCEPT WS-HORA-INICIO-STEP FROM TIME
+           MOVE ZEROS TO WS-RC-STEP
+           EVALUATE WS-STEP-ID (WS-IDX-STEP)
+               WHEN 'P1'
+                   PERFORM P1-START THRU P1-END
+               WHEN 'P2'
+                   PERFORM P2-START THRU P2-END
+               WHEN 'P3'
+                   PERFORM P3-START THRU P3-END
+               WHEN 'P4'
+                   PERFORM P4-START THRU P4-END
+               WHEN OTHER
+                   MOVE 99 TO WS-RC-STEP
+           END-EVALUATE
+           ACCEPT WS-HORA-FIM-STEP FROM TIME
+           COMPUTE WS-CS-INICIO = ((WS-HI-HH * 60 + WS-HI-MM) * 60
+                                   + WS-HI-SS) * 100 + WS-HI-CC
+           COMPUTE WS-CS-FIM    = ((WS-HF-HH * 60 + WS-HF-MM) * 60
+                                   + WS-HF-SS) * 100 + WS-HF-CC
+           COMPUTE WS-DURACAO-STEP = WS-CS-FIM - WS-CS-INICIO
+           IF WS-DURACAO-STEP < 0
+               ADD 8640000 TO WS-DURACAO-STEP
+           END-IF
+           DISPLAY 'STEP ' WS-STEP-ID (WS-IDX-STEP) ' RC=' WS-RC-STEP
+                   ' DURACAO (CENTESIMOS DE SEGUNDO): ' WS-DURACAO-STEP
+           IF WS-STEP-OK
+               ADD 1 TO WS-QTDE-STEPS-OK
+               IF NOT WS-HOUVE-ERRO-STEP
+                   MOVE WS-IDX-STEP TO WS-ULTIMO-STEP-IDX
+                   PERFORM GRAVA-CONTROLE-STEP
+               END-IF
+               IF WS-STEP-SECAO (WS-IDX-STEP) = 'S1'
+                   MOVE WS-RC-STEP TO WS-RC-SECAO-S1
+               END-IF
+           ELSE
+               IF WS-STEP-SECAO (WS-IDX-STEP) = 'S1'
+                   MOVE WS-RC-STEP TO WS-RC-SECAO-S1
+               END-IF
+               PERFORM TRATA-ERRO-STEP
+           END-IF.
+
+       TRATA-ERRO-STEP.
+           IF WS-RC-STEP = 99
+               SET EC-STEP-NAO-CONFIGURADO TO TRUE
+           ELSE
+               SET EC-STEP-COM-ERRO TO TRUE
+           END-IF
+           CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+           DISPLAY '*** ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                   ': STEP ' WS-STEP-ID (WS-IDX-STEP)
+                   ' TERMINOU COM RC=' WS-RC-STEP ' ***'
+           MOVE 'S' TO WS-HOUVE-ERRO
+           IF WS-STEP-SECAO (WS-IDX-STEP) = 'S1'
+               DISPLAY '*** SECAO S1 TERMINOU COM ERRO. OS STEPS DA '
+                       'SECAO S2 SERAO PULADOS. ***'
+           ELSE
+               DISPLAY '*** SUITE ABORTADA. REINICIE APOS CORRIGIR. ***'
+               MOVE 'S' TO WS-ABORTAR-STEPS
+           END-IF.
 
        S1 SECTION.
        P1-START.
@@ -27,12 +328,10 @@
 
        S2 SECTION.
        P3-START.
-           DISPLAY 'ESTAMOS NO P1'.
+           DISPLAY 'ESTAMOS NO P3'.
        P3-END.
 
        P4-START.
-           DISPLAY 'ESTAMOS NO P1'.
+           DISPLAY 'ESTAMOS NO P4'.
        P4-END.
-
-            STOP RUN.
        END PROGRAM PerformCommand.
