@@ -0,0 +1,44 @@
+//COBNOITE JOB (ACCTG),'BATCH NOTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB NOTURNO DA SUITE DE COBRANCA: VERIFICA O DIA DE
+//* PROCESSAMENTO, APLICA A MULTA NAS CONTAS EM ATRASO, GERA O
+//* RELATORIO DIARIO DE COBRANCA E RODA A SEQUENCIA DE STEPS
+//* P1..P4, NESTA ORDEM. CADA STEP SO RODA SE O ANTERIOR TERMINOU
+//* COM RETURN CODE ZERO. O ULTIMO STEP RECONCILIA OS TOTAIS DE
+//* CONTROLE (CTLTOT) DE TODOS OS STEPS ANTERIORES EM UM UNICO
+//* RELATORIO DE FECHAMENTO DO DIA.
+//*****************************************************************
+//JUROS    EXEC PGM=SetCommand,PARM='BATCH',REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=COBSUITE.LOAD
+//CUSTMAST DD DISP=SHR,DSN=COBSUITE.CUSTMAST
+//HOLIDAY  DD DISP=SHR,DSN=COBSUITE.HOLIDAY
+//PAYLOG   DD DISP=MOD,DSN=COBSUITE.PAYLOG
+//CKPOINT  DD DISP=SHR,DSN=COBSUITE.CKPOINT
+//SYSOUT   DD SYSOUT=*
+//*
+//RELATOR  EXEC PGM=SetCommand,PARM='REPORT',REGION=0M,
+//             COND=(0,NE,JUROS)
+//STEPLIB  DD DISP=SHR,DSN=COBSUITE.LOAD
+//PAYLOG   DD DISP=SHR,DSN=COBSUITE.PAYLOG
+//COLLECT-RPT DD DISP=(,CATLG,DELETE),DSN=COBSUITE.COLLECT.RPT,
+//             SPACE=(TRK,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//CTLTOT   DD DISP=MOD,DSN=COBSUITE.CTLTOT
+//SYSOUT   DD SYSOUT=*
+//*
+//STEPSEQ  EXEC PGM=PerformCommand,REGION=0M,
+//             COND=((0,NE,JUROS),(0,NE,RELATOR))
+//STEPLIB  DD DISP=SHR,DSN=COBSUITE.LOAD
+//HOLIDAY  DD DISP=SHR,DSN=COBSUITE.HOLIDAY
+//STEPCTL  DD DISP=SHR,DSN=COBSUITE.STEPCTL
+//STEPLIST DD DISP=SHR,DSN=COBSUITE.STEPLIST
+//CTLTOT   DD DISP=MOD,DSN=COBSUITE.CTLTOT
+//SYSOUT   DD SYSOUT=*
+//*
+//RECONDIA EXEC PGM=RECONDIA,REGION=0M,
+//             COND=((0,NE,JUROS),(0,NE,RELATOR),(0,NE,STEPSEQ))
+//STEPLIB  DD DISP=SHR,DSN=COBSUITE.LOAD
+//CTLTOT   DD DISP=SHR,DSN=COBSUITE.CTLTOT
+//RECON-RPT DD DISP=(,CATLG,DELETE),DSN=COBSUITE.RECON.RPT,
+//             SPACE=(TRK,(5,5),RLSE),DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
