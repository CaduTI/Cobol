@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:08/08/2026
+      * Purpose:ROTINA COMPARTILHADA DE VERIFICACAO DE DIA DE
+      *         PROCESSAMENTO (DIA DA SEMANA + FERIADOS), USADA POR
+      *         TODOS OS JOBS NOTURNOS DA SUITE.
+      * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - Nome do dia passa a vir da tabela compartilhada
+      *                DAYTAB em vez de literais no EVALUATE, permitindo
+      *                escolher o idioma de exibicao (PT/EN) por um
+      *                parametro opcional sem alterar o EVALUATE.
+      *   08/08/2026 - LK-IDIOMA so e referenciado apos testar OMITTED;
+      *                chamadores que passam so os 3 parametros
+      *                obrigatorios estavam batendo direto no
+      *                parametro opcional e derrubando o programa.
+      *   08/08/2026 - ACCEPT ... FROM DAY-OF-WEEK devolve 1=SEGUNDA
+      *                ... 7=DOMINGO, nao 0=DOMINGO ... 6=SABADO. A
+      *                tabela DAYTAB foi reordenada para comecar na
+      *                SEGUNDA (indexada direto pelo dia, sem somar 1)
+      *                e o teste de fim de semana passa a comparar com
+      *                6 (SABADO) e 7 (DOMINGO); antes, DOMINGO nunca
+      *                era detectado como nao util e ainda estourava a
+      *                tabela de 7 posicoes.
+      *   08/08/2026 - Leitura de HOLIDAY passa a testar o status do
+      *                OPEN antes do READ, igual ao padrao ja usado
+      *                nos demais arquivos da suite.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYCHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAY"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY HD-DATA
+               FILE STATUS WS-FS-HOLIDAY.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLIDAY-FILE.
+           COPY HOLIDAY.
+       WORKING-STORAGE SECTION.
+       01 WS-AUX.
+          05 WS-DAY               PIC 9(001) VALUES ZEROS.
+          05 WS-DATA              PIC 9(008) VALUES ZEROS.
+       77 WS-FS-HOLIDAY           PIC X(02) VALUES '00'.
+       77 WS-IDIOMA-USADO         PIC X(002) VALUES 'PT'.
+       COPY DAYTAB.
+       LINKAGE SECTION.
+       01 LK-DIA-SEMANA           PIC 9(001).
+       01 LK-NOME-DIA             PIC X(009).
+       01 LK-DIA-UTIL             PIC X(001).
+           88 LK-EH-DIA-UTIL      VALUE 'S'.
+       01 LK-IDIOMA               PIC X(002).
+       PROCEDURE DIVISION USING LK-DIA-SEMANA LK-NOME-DIA LK-DIA-UTIL
+                                 OPTIONAL LK-IDIOMA.
+       MAIN-PROCEDURE.
+           ACCEPT WS-DAY FROM DAY-OF-WEEK
+           MOVE WS-DAY TO LK-DIA-SEMANA
+
+           MOVE 'PT' TO WS-IDIOMA-USADO
+           IF LK-IDIOMA IS OMITTED
+               CONTINUE
+           ELSE
+               IF LK-IDIOMA NOT = SPACES
+                   MOVE LK-IDIOMA TO WS-IDIOMA-USADO
+               END-IF
+           END-IF
+
+           EVALUATE WS-IDIOMA-USADO
+           WHEN 'EN'
+               MOVE WS-DAYTAB-EN-NOME (WS-DAY) TO LK-NOME-DIA
+           WHEN OTHER
+               MOVE WS-DAYTAB-PT-NOME (WS-DAY) TO LK-NOME-DIA
+           END-EVALUATE
+
+           PERFORM VERIFICA-DIA-UTIL
+
+           GOBACK.
+
+       VERIFICA-DIA-UTIL.
+           ACCEPT WS-DATA FROM DATE YYYYMMDD
+           MOVE 'S' TO LK-DIA-UTIL
+           IF WS-DAY = 6 OR WS-DAY = 7
+               MOVE 'N' TO LK-DIA-UTIL
+           ELSE
+               MOVE WS-DATA TO HD-DATA
+               OPEN INPUT HOLIDAY-FILE
+               IF WS-FS-HOLIDAY = '00'
+                   READ HOLIDAY-FILE
+                       INVALID KEY
+                           MOVE 'S' TO LK-DIA-UTIL
+                       NOT INVALID KEY
+                           MOVE 'N' TO LK-DIA-UTIL
+                   END-READ
+               END-IF
+               CLOSE HOLIDAY-FILE
+           END-IF.
+       END PROGRAM DAYCHECK.
