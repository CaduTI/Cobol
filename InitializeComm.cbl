@@ -3,25 +3,310 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - WS-NOME era apenas um par de campos de
+      *                demonstracao; agora o programa captura um
+      *                cliente completo no layout compartilhado
+      *                CUSTMAST e grava no arquivo de cadastro.
+      *   08/08/2026 - A limpeza/default do registro antes da captura
+      *                passa a ser feita pela rotina compartilhada
+      *                CLEARCLI, reaproveitavel por qualquer tela que
+      *                carregue um novo cadastro de cliente.
+      *   08/08/2026 - Programa vira a tela de manutencao do cadastro
+      *                de clientes (incluir/alterar/excluir) em vez de
+      *                apenas incluir um cliente novo.
+      *   08/08/2026 - Ao incluir, varre o cadastro procurando um
+      *                cliente com o mesmo nome e avisa o operador
+      *                antes de gravar.
+      *   08/08/2026 - Mensagens de erro passam a usar o codigo e o
+      *                texto padrao da rotina compartilhada ERRMSG
+      *                (copybook ERRTAB) em vez de texto solto no
+      *                DISPLAY.
+      *   08/08/2026 - Menu ganhou a opcao de consultar um cliente
+      *                (exibicao apenas), completando o conjunto
+      *                incluir/alterar/excluir/consultar desta tela.
+      *   08/08/2026 - VERIFICA-NOME-DUPLICADO le CUSTMAST-RECORD (o
+      *                mesmo registro usado para montar o cliente
+      *                novo) durante a varredura; apos a varredura o
+      *                registro passa a ser limpo de novo pela
+      *                CLEARCLI antes de recolocar a conta e o nome
+      *                digitados, para nao gravar campos como
+      *                CM-ESTADO-PAGTO com o valor de um cliente ja
+      *                existente que a varredura tenha lido por
+      *                ultimo.
+      *   08/08/2026 - ALTERA-CLIENTE passa a manter o valor atual dos
+      *                campos quando o atendente deixa a resposta em
+      *                branco, como o proprio texto da tela ja
+      *                prometia; antes, um ACCEPT em branco gravava
+      *                espacos por cima do dado existente.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InitializeComm.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CM-CONTA
+               FILE STATUS WS-FS-CUSTMAST.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
        WORKING-STORAGE SECTION.
-       01 WS-NOME.
-           03 WS-PRIMEIRO-NOME               PIC X(10) VALUE 'CARLOS'.
-           03 WS-SOBRENOME                   PIC X(10) VALUE 'BARROS'.
-       01 WS-NAME.
-           03 WS-FIRST-NAME                  PIC X(10) VALUE 'CARLOS'.
-           03 FILLER                         PIC X(10) VALUE 'BARROS'.
+       77 WS-FS-CUSTMAST          PIC X(02) VALUES '00'.
+           88 WS-FS-OK            VALUE '00'.
+           88 WS-FS-NOT-FOUND     VALUE '23'.
+           88 WS-FS-DUPLICADO     VALUE '22'.
+       77 WS-OPCAO-MENU           PIC 9(01) VALUES ZEROS.
+       77 WS-CONTA-BUSCA          PIC 9(08) VALUES ZEROS.
+       77 WS-CADASTRO-OK          PIC X(01) VALUES 'S'.
+       77 WS-CONTA-NOVA           PIC 9(08) VALUES ZEROS.
+       01 WS-NOME-NOVO.
+           05 WS-PRIMEIRO-NOME-NOVO   PIC X(15) VALUES SPACES.
+           05 WS-SOBRENOME-NOVO       PIC X(15) VALUES SPACES.
+       77 WS-NOME-DUPLICADO       PIC X(01) VALUES 'N'.
+           88 WS-EH-NOME-DUPLICADO VALUE 'S'.
+       77 WS-CONFIRMA             PIC X(01) VALUES SPACES.
+       77 WS-SWEEP-EOF            PIC X(01) VALUES 'N'.
+           88 WS-FS-SWEEP-EOF     VALUE 'S'.
+       01 WS-CAMPO-ALTERACAO      PIC X(40) VALUES SPACES.
+       COPY ERRTAB.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN I-O CUSTMAST-FILE
+           IF NOT WS-FS-OK
+               CLOSE CUSTMAST-FILE
+               OPEN OUTPUT CUSTMAST-FILE
+               CLOSE CUSTMAST-FILE
+               OPEN I-O CUSTMAST-FILE
+           END-IF
+           PERFORM UNTIL WS-OPCAO-MENU = 9
+               PERFORM EXIBE-MENU
+               ACCEPT WS-OPCAO-MENU
+               EVALUATE WS-OPCAO-MENU
+                   WHEN 1
+                       MOVE 'S' TO WS-CADASTRO-OK
+                       PERFORM CAPTURA-NOVO-CLIENTE
+                       IF WS-CADASTRO-OK = 'S'
+                           PERFORM GRAVA-NOVO-CLIENTE
+                       END-IF
+                   WHEN 2
+                       PERFORM ALTERA-CLIENTE
+                   WHEN 3
+                       PERFORM EXCLUI-CLIENTE
+                   WHEN 4
+                       PERFORM CONSULTA-CLIENTE
+                   WHEN 9
+                       DISPLAY 'ENCERRANDO A MANUTENCAO DE CADASTRO.'
+                   WHEN OTHER
+                       DISPLAY 'OPCAO INVALIDA.'
+               END-EVALUATE
+           END-PERFORM
+           CLOSE CUSTMAST-FILE
+           STOP RUN.
 
-            DISPLAY "SAIDA 1"
-            DISPLAY WS-NOME
-            DISPLAY "SAIDA 2"
-            INITIALISE WS-NOME REPLACING ALPHANUMERIC BY "SPACES"
-            DISPLAY WS-NOME
-            STOP RUN.
+       EXIBE-MENU.
+           DISPLAY ' '
+           DISPLAY '======= MANUTENCAO DO CADASTRO DE CLIENTES ======='
+           DISPLAY '1 - INCLUIR CLIENTE'
+           DISPLAY '2 - ALTERAR CLIENTE'
+           DISPLAY '3 - EXCLUIR CLIENTE'
+           DISPLAY '4 - CONSULTAR CLIENTE'
+           DISPLAY '9 - SAIR'
+           DISPLAY 'DIGITE A OPCAO DESEJADA:'.
+
+       CAPTURA-NOVO-CLIENTE.
+           CALL 'CLEARCLI' USING CUSTMAST-RECORD
+           DISPLAY 'CADASTRO DE NOVO CLIENTE'
+           DISPLAY 'NUMERO DA CONTA:'
+           ACCEPT CM-CONTA
+           DISPLAY 'PRIMEIRO NOME:'
+           ACCEPT CM-PRIMEIRO-NOME
+           DISPLAY 'SOBRENOME:'
+           ACCEPT CM-SOBRENOME
+           MOVE CM-CONTA TO WS-CONTA-NOVA
+           MOVE CM-PRIMEIRO-NOME TO WS-PRIMEIRO-NOME-NOVO
+           MOVE CM-SOBRENOME TO WS-SOBRENOME-NOVO
+           PERFORM VERIFICA-NOME-DUPLICADO
+           CALL 'CLEARCLI' USING CUSTMAST-RECORD
+           MOVE WS-CONTA-NOVA TO CM-CONTA
+           MOVE WS-PRIMEIRO-NOME-NOVO TO CM-PRIMEIRO-NOME
+           MOVE WS-SOBRENOME-NOVO TO CM-SOBRENOME
+           IF WS-EH-NOME-DUPLICADO
+               SET EC-NOME-DUPLICADO TO TRUE
+               CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+               DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM ': '
+                       WS-PRIMEIRO-NOME-NOVO ' ' WS-SOBRENOME-NOVO
+               DISPLAY 'DESEJA CONTINUAR MESMO ASSIM (S/N)?'
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA NOT = 'S'
+                   MOVE 'N' TO WS-CADASTRO-OK
+               END-IF
+           END-IF
+           IF WS-CADASTRO-OK = 'S'
+               DISPLAY 'RUA:'
+               ACCEPT CM-RUA
+               DISPLAY 'CIDADE:'
+               ACCEPT CM-CIDADE
+               DISPLAY 'ESTADO (UF):'
+               ACCEPT CM-ESTADO
+               DISPLAY 'CEP:'
+               ACCEPT CM-CEP
+               DISPLAY 'CPF/CNPJ:'
+               ACCEPT CM-DOCUMENTO
+               DISPLAY 'TELEFONE:'
+               ACCEPT CM-TELEFONE
+               DISPLAY 'E-MAIL:'
+               ACCEPT CM-EMAIL
+               DISPLAY 'VALOR ORIGINAL DA DIVIDA:'
+               ACCEPT CM-VALOR-ORIGINAL
+               MOVE CM-VALOR-ORIGINAL TO CM-SALDO-DEVEDOR
+               DISPLAY 'DATA DE VENCIMENTO (AAAAMMDD):'
+               ACCEPT CM-DATA-VENCIMENTO
+           END-IF.
+
+       VERIFICA-NOME-DUPLICADO.
+           MOVE 'N' TO WS-NOME-DUPLICADO
+           MOVE 'N' TO WS-SWEEP-EOF
+           MOVE ZEROS TO CM-CONTA
+           START CUSTMAST-FILE KEY IS >= CM-CONTA
+               INVALID KEY
+                   MOVE 'S' TO WS-SWEEP-EOF
+           END-START
+           PERFORM UNTIL WS-FS-SWEEP-EOF
+               READ CUSTMAST-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WS-SWEEP-EOF
+               END-READ
+               IF NOT WS-FS-SWEEP-EOF
+                   IF CM-PRIMEIRO-NOME = WS-PRIMEIRO-NOME-NOVO AND
+                      CM-SOBRENOME = WS-SOBRENOME-NOVO
+                       MOVE 'S' TO WS-NOME-DUPLICADO
+                       MOVE 'S' TO WS-SWEEP-EOF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       GRAVA-NOVO-CLIENTE.
+           WRITE CUSTMAST-RECORD
+               INVALID KEY
+                   SET EC-FALHA-ARQUIVO TO TRUE
+                   CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                   DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                           ': CONTA JA CADASTRADA: ' CM-CONTA
+           END-WRITE.
+
+       ALTERA-CLIENTE.
+           DISPLAY 'NUMERO DA CONTA A ALTERAR:'
+           ACCEPT WS-CONTA-BUSCA
+           MOVE WS-CONTA-BUSCA TO CM-CONTA
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   SET EC-CONTA-NAO-ENCONTRADA TO TRUE
+                   CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                   DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                           ': ' WS-CONTA-BUSCA
+           END-READ
+           IF WS-FS-OK
+               DISPLAY 'DEIXE EM BRANCO PARA MANTER O VALOR ATUAL.'
+               DISPLAY 'PRIMEIRO NOME (' CM-PRIMEIRO-NOME '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-PRIMEIRO-NOME
+               END-IF
+               DISPLAY 'SOBRENOME (' CM-SOBRENOME '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-SOBRENOME
+               END-IF
+               DISPLAY 'RUA (' CM-RUA '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-RUA
+               END-IF
+               DISPLAY 'CIDADE (' CM-CIDADE '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-CIDADE
+               END-IF
+               DISPLAY 'ESTADO (' CM-ESTADO '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-ESTADO
+               END-IF
+               DISPLAY 'CEP (' CM-CEP '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-CEP
+               END-IF
+               DISPLAY 'TELEFONE (' CM-TELEFONE '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-TELEFONE
+               END-IF
+               DISPLAY 'E-MAIL (' CM-EMAIL '):'
+               MOVE SPACES TO WS-CAMPO-ALTERACAO
+               ACCEPT WS-CAMPO-ALTERACAO
+               IF WS-CAMPO-ALTERACAO NOT = SPACES
+                   MOVE WS-CAMPO-ALTERACAO TO CM-EMAIL
+               END-IF
+               REWRITE CUSTMAST-RECORD
+                   INVALID KEY
+                       SET EC-FALHA-ARQUIVO TO TRUE
+                       CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                       DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                               ': ' CM-CONTA
+               END-REWRITE
+           END-IF.
+
+       CONSULTA-CLIENTE.
+           DISPLAY 'NUMERO DA CONTA A CONSULTAR:'
+           ACCEPT WS-CONTA-BUSCA
+           MOVE WS-CONTA-BUSCA TO CM-CONTA
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   SET EC-CONTA-NAO-ENCONTRADA TO TRUE
+                   CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                   DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                           ': ' WS-CONTA-BUSCA
+           END-READ
+           IF WS-FS-OK
+               DISPLAY 'NOME: ' CM-PRIMEIRO-NOME ' ' CM-SOBRENOME
+               DISPLAY 'ENDERECO: ' CM-RUA ' - ' CM-CIDADE '/'
+                       CM-ESTADO ' CEP ' CM-CEP
+               DISPLAY 'CPF/CNPJ: ' CM-DOCUMENTO
+               DISPLAY 'TELEFONE: ' CM-TELEFONE '  E-MAIL: ' CM-EMAIL
+               DISPLAY 'SITUACAO: ' CM-ESTADO-PAGTO
+               DISPLAY 'SALDO DEVEDOR: ' CM-SALDO-DEVEDOR
+           END-IF.
+
+       EXCLUI-CLIENTE.
+           DISPLAY 'NUMERO DA CONTA A EXCLUIR:'
+           ACCEPT WS-CONTA-BUSCA
+           MOVE WS-CONTA-BUSCA TO CM-CONTA
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   SET EC-CONTA-NAO-ENCONTRADA TO TRUE
+                   CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                   DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                           ': ' WS-CONTA-BUSCA
+           END-READ
+           IF WS-FS-OK
+               DELETE CUSTMAST-FILE
+                   INVALID KEY
+                       SET EC-FALHA-ARQUIVO TO TRUE
+                       CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                       DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                               ': ' CM-CONTA
+               END-DELETE
+           END-IF.
        END PROGRAM InitializeComm.
