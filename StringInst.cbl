@@ -3,11 +3,65 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - STOP RUN trocado por GOBACK para permitir que o
+      *                menu BasicCommands chame este programa como
+      *                subprograma.
+      *   08/08/2026 - O UNSTRING do nome completo passa a tolerar
+      *                nomes com qualquer quantidade de partes (de 1
+      *                a 4). O TALLYING IN do UNSTRING sempre retorna
+      *                a quantidade de campos do INTO (nao a
+      *                quantidade de tokens encontrados), por isso a
+      *                contagem e feita com um laco manual usando
+      *                WITH POINTER, token a token, ate acabar o nome
+      *                ou preencher a tabela.
+      *   08/08/2026 - Novo STRING monta uma etiqueta de endereco a
+      *                partir do nome e do endereco, no mesmo padrao
+      *                dos STRING ja existentes neste programa.
+      *   08/08/2026 - Os STRING ganharam a clausula ON OVERFLOW, para
+      *                avisar quando o conteudo nao couber no campo de
+      *                destino em vez de truncar silenciosamente.
+      *   08/08/2026 - O nome separado pelo UNSTRING agora tambem e
+      *                gravado no cadastro de clientes (CUSTMAST), na
+      *                conta informada pelo operador.
+      *   08/08/2026 - Mensagens de erro passam a usar o codigo e o
+      *                texto padrao da rotina compartilhada ERRMSG
+      *                (copybook ERRTAB) em vez de texto solto no
+      *                DISPLAY.
+      *   08/08/2026 - O laco de separacao do nome completo passa a
+      *                tolerar ate 5 partes (antes parava em 4 e um
+      *                nome de 5 palavras perdia o sobrenome de
+      *                verdade para um nome do meio). A conta nao
+      *                encontrada na atualizacao do cadastro tambem
+      *                passa a usar o codigo e o texto padrao da
+      *                ERRMSG, como o restante da suite.
+      *   08/08/2026 - Nome completo e endereco da etiqueta passam a
+      *                ser digitados pelo atendente em vez de vir
+      *                fixos no programa; do jeito que estava, toda
+      *                chamada pelo menu (opcao 6) regravava o mesmo
+      *                nome de demonstracao na conta informada.
+      *   08/08/2026 - Tabela de tokens do nome ampliada para 12
+      *                posicoes e a montagem do PRIMEIRO/SOBRENOME
+      *                passa a usar sempre a primeira e a ultima
+      *                posicao preenchida, em vez de um EVALUATE por
+      *                quantidade; nomes com mais de 5 partes deixavam
+      *                de ser lidos ate o fim e podiam perder o
+      *                sobrenome de verdade para um nome do meio.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. StringInst.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CM-CONTA
+               FILE STATUS WS-FS-CUSTMAST.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTMAST-FILE.
+           COPY CUSTMAST.
        WORKING-STORAGE SECTION.
        77 WS-CONTENT               PIC X(30) VALUE SPACES.
        77 WS-TEXT                  PIC X(30) VALUE SPACES.
@@ -16,25 +70,45 @@
           03 WS-FIRST-NAME         PIC X(10) VALUE SPACES.
           03 WS-SECOND-NAME        PIC X(10) VALUE SPACES.
           03 WS-THIRD-NAME        PIC X(10) VALUE SPACES.
+          03 WS-FOURTH-NAME        PIC X(10) VALUE SPACES.
           03 WS-LAST-NAME          PIC X(10) VALUE SPACES.
        77 WS-RETURN                PIC X(50) VALUE SPACES.
+       77 WS-QTDE-TOKENS           PIC 9(02) VALUE ZEROS.
+       77 WS-NOME-TRIM             PIC X(30) VALUE SPACES.
+       77 WS-TAM-NOME              PIC 9(03) VALUE ZEROS.
+       77 WS-PONTEIRO-NOME         PIC 9(03) VALUE 1.
+       01 WS-TOKENS-NOME-TAB.
+          03 WS-TOKEN-NOME         PIC X(10) OCCURS 12.
+       77 WS-RUA-ETIQUETA          PIC X(30) VALUE SPACES.
+       77 WS-CIDADE-ETIQUETA       PIC X(20) VALUE SPACES.
+       77 WS-ESTADO-ETIQUETA       PIC X(02) VALUE SPACES.
+       77 WS-ETIQUETA              PIC X(60) VALUE SPACES.
+       77 WS-FS-CUSTMAST           PIC X(02) VALUES '00'.
+           88 WS-FS-OK             VALUE '00'.
+       77 WS-CONTA-DESTINO         PIC 9(08) VALUES ZEROS.
+       COPY ERRTAB.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY 'STRING ESTUDOS'
-           INITIALISE WS-CONTENT
+           INITIALIZE WS-CONTENT
                       WS-TEXT
             STRING
             'CARLOS EDUARDO'
             ' '
             'DA SILVA BARROS'
             DELIMITED BY SIZE INTO WS-CONTENT
+            ON OVERFLOW
+                SET EC-CONTEUDO-TRUNCADO TO TRUE
+                CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                        ': WS-CONTENT.'
             END-STRING
             DISPLAY WS-CONTENT
 
       *************************************************************
             DISPLAY 'STRING ESTUDOS 2'
-            INITIALISE WS-CONTENT
-                      WS-TEXT
+            INITIALIZE WS-CONTENT
+                       WS-TEXT
 
             MOVE 'UI UI UI EH O UDI' TO WS-TEXT
 
@@ -43,24 +117,122 @@
                WS-TEXT(8:12)
 
             DELIMITED BY SIZE INTO WS-CONTENT
+            ON OVERFLOW
+                SET EC-CONTEUDO-TRUNCADO TO TRUE
+                CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                        ': WS-CONTENT.'
             END-STRING
             DISPLAY WS-CONTENT
       ***************************UNSTRING************************************
             DISPLAY 'UNSTRING ESTUDO'
-            INITIALISE WS-NAME-FULL
+            INITIALIZE WS-NAME-FULL
                        WS-NAME-DIVISION
                        WS-RETURN
-            MOVE 'SANDRA MEIRE SILVA SANTOS'        TO    WS-NAME-FULL
-            UNSTRING
-               WS-NAME-FULL
-               DELIMITED BY  ' '
-               INTO WS-FIRST-NAME
-                    WS-SECOND-NAME
-                    WS-THIRD-NAME
-                    WS-LAST-NAME
+            DISPLAY 'DIGITE O NOME COMPLETO DO CLIENTE:'
+            ACCEPT WS-NAME-FULL
+            PERFORM SEPARA-NOME-COMPLETO
 
            DISPLAY 'O PRIMEIRO NOME:' WS-FIRST-NAME
            DISPLAY 'O SEGUNDO NOME:'  WS-SECOND-NAME
            DISPLAY 'O ULTIMO NOME:'   WS-LAST-NAME
-            STOP RUN.
+
+           PERFORM MONTA-ETIQUETA-ENDERECO
+
+           PERFORM GRAVA-NOME-NO-CADASTRO
+
+            GOBACK.
+
+       SEPARA-NOME-COMPLETO.
+           MOVE 1 TO WS-PONTEIRO-NOME
+           MOVE ZEROS TO WS-QTDE-TOKENS
+           MOVE SPACES TO WS-TOKENS-NOME-TAB
+                          WS-FIRST-NAME WS-SECOND-NAME
+                          WS-THIRD-NAME WS-FOURTH-NAME WS-LAST-NAME
+           MOVE FUNCTION TRIM (WS-NAME-FULL) TO WS-NOME-TRIM
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-NAME-FULL))
+               TO WS-TAM-NOME
+      *    CADA PASSAGEM PEGA SO UM TOKEN, ENTAO O LACO TOLERA
+      *    NOMES DE 1 A 12 PARTES SEM DEPENDER DO TALLYING DO
+      *    UNSTRING.
+           PERFORM UNTIL WS-PONTEIRO-NOME > WS-TAM-NOME
+                   OR WS-QTDE-TOKENS = 12
+               ADD 1 TO WS-QTDE-TOKENS
+               UNSTRING WS-NOME-TRIM DELIMITED BY ' '
+                   INTO WS-TOKEN-NOME (WS-QTDE-TOKENS)
+                   WITH POINTER WS-PONTEIRO-NOME
+               END-UNSTRING
+           END-PERFORM
+           MOVE WS-TOKEN-NOME (1) TO WS-FIRST-NAME
+      *    O ULTIMO TOKEN ENCONTRADO E SEMPRE O SOBRENOME, NAO
+      *    IMPORTANDO QUANTAS PARTES O NOME TIVER; OS NOMES DO MEIO
+      *    ALEM DA TERCEIRA POSICAO NAO TEM CAMPO PROPRIO E FICAM DE
+      *    FORA DA ETIQUETA/CADASTRO, MAS O SOBRENOME NUNCA E PERDIDO.
+           IF WS-QTDE-TOKENS > 1
+               MOVE WS-TOKEN-NOME (WS-QTDE-TOKENS) TO WS-LAST-NAME
+               IF WS-QTDE-TOKENS > 2
+                   MOVE WS-TOKEN-NOME (2) TO WS-SECOND-NAME
+               END-IF
+               IF WS-QTDE-TOKENS > 3
+                   MOVE WS-TOKEN-NOME (3) TO WS-THIRD-NAME
+               END-IF
+               IF WS-QTDE-TOKENS > 4
+                   MOVE WS-TOKEN-NOME (4) TO WS-FOURTH-NAME
+               END-IF
+           END-IF.
+
+       MONTA-ETIQUETA-ENDERECO.
+           DISPLAY 'DIGITE A RUA E NUMERO PARA A ETIQUETA:'
+           ACCEPT WS-RUA-ETIQUETA
+           DISPLAY 'DIGITE A CIDADE PARA A ETIQUETA:'
+           ACCEPT WS-CIDADE-ETIQUETA
+           DISPLAY 'DIGITE O ESTADO (UF) PARA A ETIQUETA:'
+           ACCEPT WS-ESTADO-ETIQUETA
+           INITIALIZE WS-ETIQUETA
+           STRING
+               WS-FIRST-NAME   DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               WS-LAST-NAME    DELIMITED BY SPACE
+               ' - '           DELIMITED BY SIZE
+               WS-RUA-ETIQUETA DELIMITED BY SPACE
+               ' - '           DELIMITED BY SIZE
+               WS-CIDADE-ETIQUETA DELIMITED BY SPACE
+               '/'             DELIMITED BY SIZE
+               WS-ESTADO-ETIQUETA DELIMITED BY SIZE
+               INTO WS-ETIQUETA
+               ON OVERFLOW
+                   SET EC-CONTEUDO-TRUNCADO TO TRUE
+                   CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                   DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                           ': WS-ETIQUETA.'
+           END-STRING
+           DISPLAY 'ETIQUETA: ' WS-ETIQUETA.
+
+       GRAVA-NOME-NO-CADASTRO.
+           DISPLAY 'CONTA DO CLIENTE PARA ATUALIZAR O NOME:'
+           ACCEPT WS-CONTA-DESTINO
+           OPEN I-O CUSTMAST-FILE
+           IF WS-FS-OK
+               MOVE WS-CONTA-DESTINO TO CM-CONTA
+               READ CUSTMAST-FILE
+                   INVALID KEY
+                       SET EC-CONTA-NAO-ENCONTRADA TO TRUE
+                       CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+                       DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                               ': ' WS-CONTA-DESTINO
+               END-READ
+               IF WS-FS-OK
+                   MOVE WS-FIRST-NAME TO CM-PRIMEIRO-NOME
+                   MOVE WS-LAST-NAME TO CM-SOBRENOME
+                   REWRITE CUSTMAST-RECORD
+                       INVALID KEY
+                           SET EC-FALHA-ARQUIVO TO TRUE
+                           CALL 'ERRMSG' USING EC-CODIGO-ERRO
+                                              EC-MENSAGEM
+                           DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - '
+                                   EC-MENSAGEM ': ' WS-CONTA-DESTINO
+                   END-REWRITE
+               END-IF
+               CLOSE CUSTMAST-FILE
+           END-IF.
        END PROGRAM StringInst.
