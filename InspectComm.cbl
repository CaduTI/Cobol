@@ -3,24 +3,81 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Changes:
+      *   08/08/2026 - A conversao de separador de data (antes um
+      *                INSPECT REPLACING fixo para '/') passa a usar a
+      *                rotina compartilhada DATESEP, que detecta o
+      *                separador em uso (DATA-DEMO-IDX aceita '/', '-'
+      *                ou '.') e normaliza para '-'.
+      *   08/08/2026 - Apos normalizar, a data e decomposta em
+      *                dia/mes/ano e validada pela rotina DATEVAL.
+      *   08/08/2026 - O TALLYING comentado virou um relatorio de
+      *                qualidade de dados, contando digitos e
+      *                separadores de cada data de amostra.
+      *   08/08/2026 - Datas invalidas passam a ser avisadas com o
+      *                codigo e o texto padrao da rotina compartilhada
+      *                ERRMSG (copybook ERRTAB), ja que o programa nao
+      *                tinha nenhum tratamento de erro antes.
+      *   08/08/2026 - Amostra ganhou uma data no formato MM/DD/AAAA e
+      *                outra no formato AAAA-MM-DD, ja que a DATESEP
+      *                agora reconhece os dois alem do DD?MM?AAAA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InspectComm.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WS-DATA             PIC X(15) VALUE SPACES.
-       77 WS-TOTAL           PIC 9(02) VALUE ZEROS.
+       01 WS-DATAS-AMOSTRA.
+           05 FILLER              PIC X(10) VALUE '25/07/2022'.
+           05 FILLER              PIC X(10) VALUE '31-12-2025'.
+           05 FILLER              PIC X(10) VALUE '29.02.2024'.
+           05 FILLER              PIC X(10) VALUE '31.04.2023'.
+           05 FILLER              PIC X(10) VALUE '07/25/2022'.
+           05 FILLER              PIC X(10) VALUE '2024-07-25'.
+       01 WS-DATAS-AMOSTRA-R REDEFINES WS-DATAS-AMOSTRA.
+           05 WS-DATA-AMOSTRA     PIC X(10) OCCURS 6.
+       77 WS-IDX                  PIC 9(02) VALUES ZEROS.
+       77 WS-DATA                 PIC X(10) VALUE SPACES.
+       77 WS-SEPARADOR-DETECTADO  PIC X(01) VALUE SPACES.
+       77 WS-TOTAL-DIGITOS        PIC 9(02) VALUE ZEROS.
+       77 WS-TOTAL-SEPARADORES    PIC 9(02) VALUE ZEROS.
+       01 WS-DATA-DECOMPOSTA.
+           05 WS-DIA              PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 WS-MES              PIC 9(02).
+           05 FILLER              PIC X(01).
+           05 WS-ANO              PIC 9(04).
+       77 WS-DATA-VALIDA          PIC X(01) VALUE 'N'.
+           88 WS-EH-DATA-VALIDA   VALUE 'S'.
+       COPY ERRTAB.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE "25/07/2022" TO WS-DATA
+           DISPLAY '======= RELATORIO DE QUALIDADE DE DATAS ======='
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+               MOVE WS-DATA-AMOSTRA (WS-IDX) TO WS-DATA
+               PERFORM PROCESSA-DATA-AMOSTRA
+           END-PERFORM
+           STOP RUN.
 
-      *     INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL "2"
-      *     BEFORE INITIAL '22'.
-      *     DISPLAY "O TOTAL DE NUMERO '2' ENCONTRADOS FOI:" WS-TOTAL.
-            INSPECT WS-DATA REPLACING ALL'/' BY '-' AFTER '25'.
-
-
-
-            STOP RUN.
+       PROCESSA-DATA-AMOSTRA.
+           MOVE ZEROS TO WS-TOTAL-DIGITOS WS-TOTAL-SEPARADORES
+           INSPECT WS-DATA TALLYING WS-TOTAL-DIGITOS
+               FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                   ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'
+           CALL 'DATESEP' USING WS-DATA WS-SEPARADOR-DETECTADO
+           INSPECT WS-DATA TALLYING WS-TOTAL-SEPARADORES
+               FOR ALL '-'
+           MOVE WS-DATA TO WS-DATA-DECOMPOSTA
+           CALL 'DATEVAL' USING WS-DIA WS-MES WS-ANO WS-DATA-VALIDA
+           DISPLAY 'DATA: ' WS-DATA
+                   ' SEPARADOR ORIGINAL: ' WS-SEPARADOR-DETECTADO
+                   ' DIGITOS: ' WS-TOTAL-DIGITOS
+                   ' SEPARADORES: ' WS-TOTAL-SEPARADORES
+                   ' VALIDA: ' WS-DATA-VALIDA
+           IF NOT WS-EH-DATA-VALIDA
+               SET EC-DATA-INVALIDA TO TRUE
+               CALL 'ERRMSG' USING EC-CODIGO-ERRO EC-MENSAGEM
+               DISPLAY 'ERRO ' EC-CODIGO-ERRO ' - ' EC-MENSAGEM
+                       ': ' WS-DATA
+           END-IF.
        END PROGRAM InspectComm.
